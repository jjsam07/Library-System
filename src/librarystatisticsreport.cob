@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LibraryStatisticsReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BORROWRECORD ASSIGN TO "borrow.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BORROW-REF-ID
+           ALTERNATE RECORD KEY IS BORROWER-ID WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL BOOKRECORD ASSIGN TO "library.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS BOOK-ID
+           ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
+           FILE STATUS IS BOOK-FILE-STATUS-WS.
+
+           SELECT OPTIONAL STUDENTRECORD ASSIGN TO "student.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS STUDENT-FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BORROWRECORD.
+       COPY borrowrecord-fs.
+       FD BOOKRECORD.
+       COPY bookrecord-fs.
+       FD STUDENTRECORD.
+       COPY studentrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY borrowrecord-ws.
+       COPY bookrecord-ws.
+       COPY studentrecord-ws.
+
+       01 EOF-WS PIC A VALUE "N".
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 BOOK-FILE-STATUS-WS PIC X(2).
+       01 STUDENT-FILE-STATUS-WS PIC X(2).
+
+      *    Running totals per distinct title/borrower, built by a
+      *    single sequential sweep of BORROWRECORD. 500 entries covers
+      *    every distinct book or student the circulation desk could
+      *    plausibly see checked out at once.
+       01 BOOK-STATS-WS.
+           05 BOOK-STAT-ENTRY-WS OCCURS 500 TIMES.
+               10 BS-BOOK-ID-WS PIC 9(10).
+               10 BS-COUNT-WS PIC 9(7).
+               10 BS-REPORTED-WS PIC X VALUE "N".
+       01 BOOK-STAT-TOTAL-WS PIC 9(3) VALUE 0.
+
+       01 BORROWER-STATS-WS.
+           05 BORROWER-STAT-ENTRY-WS OCCURS 500 TIMES.
+               10 BS-BORROWER-ID-WS PIC 9(10).
+               10 BS-BCOUNT-WS PIC 9(7).
+               10 BS-BREPORTED-WS PIC X VALUE "N".
+       01 BORROWER-STAT-TOTAL-WS PIC 9(3) VALUE 0.
+
+       01 SCAN-IDX-WS PIC 9(3).
+       01 MATCH-IDX-WS PIC 9(3).
+       01 BEST-IDX-WS PIC 9(3).
+       01 BEST-COUNT-WS PIC 9(7).
+       01 RANK-WS PIC 9(2).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT BORROWRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   DISPLAY "No borrow record exists"
+                   EXIT PROGRAM
+               END-IF
+
+               PERFORM UNTIL EOF-WS = "Y"
+                   READ BORROWRECORD INTO BBOOK-WS
+                       AT END MOVE "Y" TO EOF-WS
+                       NOT AT END PERFORM AccumulateStats
+                   END-READ
+               END-PERFORM
+           CLOSE BORROWRECORD.
+
+           OPEN INPUT BOOKRECORD
+           OPEN INPUT STUDENTRECORD
+
+           DISPLAY " "
+           DISPLAY "LIBRARY STATISTICS DASHBOARD"
+           DISPLAY " "
+           DISPLAY "MOST-BORROWED TITLES"
+           PERFORM VARYING RANK-WS FROM 1 BY 1
+                   UNTIL RANK-WS > 5 OR RANK-WS > BOOK-STAT-TOTAL-WS
+               PERFORM ReportNextTopBook
+           END-PERFORM
+
+           DISPLAY " "
+           DISPLAY "MOST-ACTIVE BORROWERS"
+           PERFORM VARYING RANK-WS FROM 1 BY 1
+                   UNTIL RANK-WS > 5 OR RANK-WS > BORROWER-STAT-TOTAL-WS
+               PERFORM ReportNextTopBorrower
+           END-PERFORM
+
+           CLOSE STUDENTRECORD
+           CLOSE BOOKRECORD.
+           EXIT PROGRAM.
+
+       AccumulateStats.
+           PERFORM AccumulateBookStat.
+           PERFORM AccumulateBorrowerStat.
+
+       AccumulateBookStat.
+           MOVE 0 TO MATCH-IDX-WS
+           PERFORM VARYING SCAN-IDX-WS FROM 1 BY 1
+                   UNTIL SCAN-IDX-WS > BOOK-STAT-TOTAL-WS
+               IF BS-BOOK-ID-WS(SCAN-IDX-WS) = BBOOK-ID-WS
+                   MOVE SCAN-IDX-WS TO MATCH-IDX-WS
+               END-IF
+           END-PERFORM
+           IF MATCH-IDX-WS = 0
+               ADD 1 TO BOOK-STAT-TOTAL-WS
+               MOVE BOOK-STAT-TOTAL-WS TO MATCH-IDX-WS
+               MOVE BBOOK-ID-WS TO BS-BOOK-ID-WS(MATCH-IDX-WS)
+               MOVE 0 TO BS-COUNT-WS(MATCH-IDX-WS)
+           END-IF
+           ADD BQUANTITY-WS TO BS-COUNT-WS(MATCH-IDX-WS).
+
+       AccumulateBorrowerStat.
+           MOVE 0 TO MATCH-IDX-WS
+           PERFORM VARYING SCAN-IDX-WS FROM 1 BY 1
+                   UNTIL SCAN-IDX-WS > BORROWER-STAT-TOTAL-WS
+               IF BS-BORROWER-ID-WS(SCAN-IDX-WS) = BORROWER-ID-WS
+                   MOVE SCAN-IDX-WS TO MATCH-IDX-WS
+               END-IF
+           END-PERFORM
+           IF MATCH-IDX-WS = 0
+               ADD 1 TO BORROWER-STAT-TOTAL-WS
+               MOVE BORROWER-STAT-TOTAL-WS TO MATCH-IDX-WS
+               MOVE BORROWER-ID-WS TO BS-BORROWER-ID-WS(MATCH-IDX-WS)
+               MOVE 0 TO BS-BCOUNT-WS(MATCH-IDX-WS)
+           END-IF
+           ADD BQUANTITY-WS TO BS-BCOUNT-WS(MATCH-IDX-WS).
+
+       ReportNextTopBook.
+           MOVE 0 TO BEST-IDX-WS
+           MOVE 0 TO BEST-COUNT-WS
+           PERFORM VARYING SCAN-IDX-WS FROM 1 BY 1
+                   UNTIL SCAN-IDX-WS > BOOK-STAT-TOTAL-WS
+               IF BS-REPORTED-WS(SCAN-IDX-WS) = "N" AND
+                       BS-COUNT-WS(SCAN-IDX-WS) > BEST-COUNT-WS
+                   MOVE SCAN-IDX-WS TO BEST-IDX-WS
+                   MOVE BS-COUNT-WS(SCAN-IDX-WS) TO BEST-COUNT-WS
+               END-IF
+           END-PERFORM
+           IF BEST-IDX-WS > 0
+               MOVE "Y" TO BS-REPORTED-WS(BEST-IDX-WS)
+               MOVE BS-BOOK-ID-WS(BEST-IDX-WS) TO BOOK-ID
+               READ BOOKRECORD INTO BOOK-WS
+                   INVALID KEY MOVE SPACES TO BOOKNAME-WS
+               END-READ
+               DISPLAY "  " BS-BOOK-ID-WS(BEST-IDX-WS) "  "
+                   BOOKNAME-WS "  BORROWED: " BEST-COUNT-WS
+           END-IF.
+
+       ReportNextTopBorrower.
+           MOVE 0 TO BEST-IDX-WS
+           MOVE 0 TO BEST-COUNT-WS
+           PERFORM VARYING SCAN-IDX-WS FROM 1 BY 1
+                   UNTIL SCAN-IDX-WS > BORROWER-STAT-TOTAL-WS
+               IF BS-BREPORTED-WS(SCAN-IDX-WS) = "N" AND
+                       BS-BCOUNT-WS(SCAN-IDX-WS) > BEST-COUNT-WS
+                   MOVE SCAN-IDX-WS TO BEST-IDX-WS
+                   MOVE BS-BCOUNT-WS(SCAN-IDX-WS) TO BEST-COUNT-WS
+               END-IF
+           END-PERFORM
+           IF BEST-IDX-WS > 0
+               MOVE "Y" TO BS-BREPORTED-WS(BEST-IDX-WS)
+               MOVE BS-BORROWER-ID-WS(BEST-IDX-WS) TO STUDENT-ID
+               READ STUDENTRECORD INTO STUDENT-WS
+                   INVALID KEY MOVE SPACES TO STUDENTNAME-WS OF
+                       STUDENT-WS
+               END-READ
+               DISPLAY "  " BS-BORROWER-ID-WS(BEST-IDX-WS) "  "
+                   STUDENTNAME-WS OF STUDENT-WS
+                   "  BOOKS OUT: " BEST-COUNT-WS
+           END-IF.
