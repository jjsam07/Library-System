@@ -3,76 +3,109 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL BOOKRECORD ASSIGN TO "library.txt"
+           SELECT OPTIONAL BOOKRECORD ASSIGN TO "library.bin"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS BOOK-ID
            ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
            FILE STATUS IS FILE-STATUS-WS.
-            
+
+           SELECT OPTIONAL AUDITRECORD ASSIGN TO "audit.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AUDIT-REF-ID
+           ALTERNATE RECORD KEY IS AUDIT-BOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL COPYRECORD ASSIGN TO "copy.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COPY-REF-ID
+           ALTERNATE RECORD KEY IS CBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
        DATA DIVISION.
        FILE SECTION.
        FD BOOKRECORD.
-       01 BOOK.
-           05 BOOK-ID PIC 9(10).
-           05 BOOKNAME PIC X(50).
-           05 AUTHORNAME PIC X(50).
-           05 STUDENTNAME PIC X(50).
-           05 STUDENTADDR PIC X(300).
-           05 ISSUE-DATE.
-               10 MM PIC 9(2).
-               10 DD PIC 9(2).
-               10 YYYY PIC 9(4).
-       
+       COPY bookrecord-fs.
+       FD AUDITRECORD.
+       COPY auditrecord-fs.
+       FD COPYRECORD.
+       COPY copyrecord-fs.
+
        WORKING-STORAGE SECTION.
-       01 BOOK-WS.
-           05 BOOK-ID-WS PIC 9(10).
-           05 BOOKNAME-WS PIC X(50).
-           05 AUTHORNAME-WS PIC X(50).
-           05 STUDENTNAME-WS PIC X(50).
-           05 STUDENTADDR-WS PIC X(300).
-           05 ISSUE-DATE-WS.
-               10 MM-WS PIC 9(2).
-               10 DD-WS PIC 9(2).
-               10 YYYY-WS PIC 9(4).
-       
+       COPY bookrecord-ws.
+       COPY auditrecord-ws.
+       COPY copyrecord-ws.
+
        01 EOF-WS PIC A VALUE "N".
        01 FILE-STATUS-WS PIC X(2).
            88 FILE-DOES-NOT-EXIST-WS VALUE 35.
-       
-       PROCEDURE DIVISION.
-      *    OPEN EXTEND BOOKRECORD.
-      *    IF FILE-DOES-NOT-EXIST-WS
-      *        OPEN OUTPUT BOOKRECORD
-      *        CLOSE BOOKRECORD
-      *    ELSE
-      *        CLOSE BOOKRECORD
-      *    END-IF.
-           
+           88 DUPLICATE-KEY-WS VALUE 22.
+           88 RECORD-LOCKED-WS VALUE 99.
+       01 NEW-QUANTITY-WS PIC 9(5).
+       01 ISBN-WS PIC X(13).
+       01 ISBN-FOUND-WS PIC X VALUE "N".
+       01 LAST-COPY-NUM-WS PIC 9(3) VALUE 0.
+       01 NEW-COPY-COUNT-WS PIC 9(5).
+
+       LINKAGE SECTION.
+       01 ADMIN-ID-LS PIC 9(10).
+       01 ADMINNAME-LS PIC X(20).
+
+       SCREEN SECTION.
+       COPY addbook-isbn-screen.
+       COPY addbook-screen.
+       COPY clear-screen.
+
+       PROCEDURE DIVISION USING ADMIN-ID-LS ADMINNAME-LS.
            CALL "HeadMessage" USING "ADD NEW BOOKS".
-           
-           DISPLAY "               ADD BOOKS".
-           DISPLAY "BOOK-ID:".
-           ACCEPT BOOK-ID.
+
+           MOVE SPACES TO ISBN-WS
+           ACCEPT ADDBOOK-ISBN-SCREEN
+           DISPLAY CLEAR-SCREEN
+           MOVE SPACES TO BOOKNAME
+           MOVE SPACES TO AUTHORNAME
+           IF ISBN-WS NOT = SPACES
+               CALL "IsbnLookup" USING ISBN-WS BOOKNAME AUTHORNAME
+                   ISBN-FOUND-WS
+               IF ISBN-FOUND-WS = "N"
+                   DISPLAY "ISBN NOT FOUND. PLEASE ENTER DETAILS "
+                       "MANUALLY."
+               END-IF
+           END-IF
+
+           ACCEPT ADDBOOK-SCREEN
+           DISPLAY CLEAR-SCREEN
 
            IF BOOK-ID = 0 THEN
                DISPLAY "file is not opened"
                STOP RUN
            ELSE
                OPEN EXTEND BOOKRECORD
-                   DISPLAY "Book Name:"
-                   ACCEPT BOOKNAME
+               IF FILE-DOES-NOT-EXIST-WS
+                   OPEN OUTPUT BOOKRECORD
+                   CLOSE BOOKRECORD
+               ELSE
+                   CLOSE BOOKRECORD
+               END-IF
 
-                   DISPLAY "Author's Name:"
-                   ACCEPT AUTHORNAME
+               MOVE QUANTITY TO NEW-QUANTITY-WS
+               PERFORM OpenAuditFile
+               PERFORM OpenCopyFile
 
-                   DISPLAY "Book Issue Date (MM/DD/YYYY):"
-                   ACCEPT ISSUE-DATE
-
-                   WRITE BOOK
+               OPEN I-O BOOKRECORD
+                   READ BOOKRECORD KEY IS BOOKNAME
+                       INVALID KEY PERFORM WriteNewBook
+                       NOT INVALID KEY PERFORM BumpExistingBook
+                   END-READ
                CLOSE BOOKRECORD
+               CLOSE AUDITRECORD
+               CLOSE COPYRECORD
            END-IF.
-           
+
            OPEN INPUT BOOKRECORD.
                PERFORM UNTIL EOF-WS = 'Y'
                    READ BOOKRECORD INTO BOOK-WS
@@ -83,3 +116,130 @@
            CLOSE BOOKRECORD.
            EXIT PROGRAM.
 
+       WriteNewBook.
+           IF QUANTITY > 0
+               MOVE "Y" TO BAVAIL
+           ELSE
+               MOVE "N" TO BAVAIL
+           END-IF
+           MOVE "N" TO WITHDRAWN
+           WRITE BOOK
+               INVALID KEY PERFORM ShowFileStatusError
+           END-WRITE
+           MOVE "ADD" TO AUDIT-ACTION
+           PERFORM WriteAuditRecord
+           MOVE 0 TO LAST-COPY-NUM-WS
+           MOVE QUANTITY TO NEW-COPY-COUNT-WS
+           PERFORM WriteCopyRecords.
+
+       BumpExistingBook.
+           ADD NEW-QUANTITY-WS TO QUANTITY
+           IF QUANTITY > 0
+               MOVE "Y" TO BAVAIL
+           ELSE
+               MOVE "N" TO BAVAIL
+           END-IF
+           MOVE "N" TO WITHDRAWN
+           REWRITE BOOK
+               INVALID KEY
+                   IF RECORD-LOCKED-WS
+                       DISPLAY "BOOK RECORD IS LOCKED BY ANOTHER "
+                           "USER. TRY AGAIN."
+                   ELSE
+                       DISPLAY "UNABLE TO UPDATE EXISTING BOOK "
+                           "RECORD."
+                   END-IF
+           END-REWRITE
+           DISPLAY "A book with this title already exists (ID: "
+               BOOK-ID "). Copies increased instead of adding a "
+               "duplicate.".
+           MOVE "RESTOCK" TO AUDIT-ACTION
+           PERFORM WriteAuditRecord
+           PERFORM FindLastCopyNum
+           MOVE NEW-QUANTITY-WS TO NEW-COPY-COUNT-WS
+           PERFORM WriteCopyRecords.
+
+       FindLastCopyNum.
+           MOVE 0 TO LAST-COPY-NUM-WS
+           MOVE BOOK-ID TO CBOOK-ID
+           START COPYRECORD KEY IS = CBOOK-ID
+               INVALID KEY CONTINUE
+               NOT INVALID KEY PERFORM ScanForLastCopyNum
+           END-START.
+
+       ScanForLastCopyNum.
+           MOVE "N" TO EOF-WS
+           PERFORM UNTIL EOF-WS = "Y"
+               READ COPYRECORD NEXT INTO COPY-WS
+                   AT END MOVE "Y" TO EOF-WS
+                   NOT AT END
+                       IF CBOOK-ID-WS NOT = BOOK-ID
+                           MOVE "Y" TO EOF-WS
+                       ELSE
+                           IF CCOPY-NUM-WS > LAST-COPY-NUM-WS
+                               MOVE CCOPY-NUM-WS TO LAST-COPY-NUM-WS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "N" TO EOF-WS.
+
+       WriteCopyRecords.
+           PERFORM NEW-COPY-COUNT-WS TIMES
+               ADD 1 TO LAST-COPY-NUM-WS
+               MOVE BOOK-ID TO CBOOK-ID
+               MOVE LAST-COPY-NUM-WS TO CCOPY-NUM
+               MOVE "A" TO CCONDITION
+               WRITE COPY-RECORD
+                   INVALID KEY PERFORM ShowFileStatusError
+               END-WRITE
+           END-PERFORM.
+
+       OpenAuditFile.
+           OPEN EXTEND AUDITRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT AUDITRECORD
+               CLOSE AUDITRECORD
+           ELSE
+               CLOSE AUDITRECORD
+           END-IF
+           OPEN I-O AUDITRECORD.
+
+       OpenCopyFile.
+           OPEN EXTEND COPYRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT COPYRECORD
+               CLOSE COPYRECORD
+           ELSE
+               CLOSE COPYRECORD
+           END-IF
+           OPEN I-O COPYRECORD.
+
+       WriteAuditRecord.
+           MOVE BOOK-ID TO AUDIT-BOOK-ID
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE ADMINNAME-LS TO AUDIT-USER
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   IF RECORD-LOCKED-WS
+                       DISPLAY "AUDIT RECORD IS LOCKED. UNABLE TO "
+                           "WRITE AUDIT RECORD."
+                   ELSE
+                       DISPLAY "UNABLE TO WRITE AUDIT RECORD."
+                   END-IF
+           END-WRITE.
+
+       ShowFileStatusError.
+           IF DUPLICATE-KEY-WS
+               DISPLAY "A BOOK WITH THIS ID ALREADY EXISTS."
+           ELSE
+               IF RECORD-LOCKED-WS
+                   DISPLAY "BOOK RECORD IS LOCKED BY ANOTHER USER. "
+                       "TRY AGAIN."
+               ELSE
+                   DISPLAY "UNABLE TO ADD NEW BOOK RECORD."
+               END-IF
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
