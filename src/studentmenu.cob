@@ -8,26 +8,41 @@
            ACCESS MODE IS RANDOM
            RECORD KEY IS STUDENT-ID
            FILE STATUS IS FILE-STATUS-WS.
-           
+
+           SELECT OPTIONAL BORROWRECORD ASSIGN TO "borrow.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BORROW-REF-ID
+           ALTERNATE RECORD KEY IS BORROWER-ID WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID WITH DUPLICATES
+           FILE STATUS IS BORROW-FILE-STATUS-WS.
+
        DATA DIVISION.
        FILE SECTION.
        FD STUDENTRECORD.
        COPY studentrecord-fs.
-       
+       FD BORROWRECORD.
+       COPY borrowrecord-fs.
+
        WORKING-STORAGE SECTION.
+       COPY borrowrecord-ws.
        01 OPTION-WS PIC 9.
        77 DUMMY-WS PIC X.
        01 FILE-STATUS-WS PIC X(2).
            88 FILE-DOES-NOT-EXIST-WS VALUE 35.
-       
+       01 BORROW-FILE-STATUS-WS PIC X(2).
+           88 BORROW-FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 HAS-OPEN-BORROWS-WS PIC X VALUE "N".
+
        LINKAGE SECTION.
        01 STUDENT-ID-LS PIC 9(10).
-       
+
        SCREEN SECTION.
        COPY delete-acc-confirmation-screen.
        COPY delete-acc-success-screen.
        COPY farewell-screen.
        COPY invalid-input-screen.
+       COPY still-has-books-screen.
        COPY student-menu-screen.
        COPY clear-screen.
 
@@ -45,14 +60,30 @@
                    WHEN 4
                        ACCEPT DELETE-ACC-CONFIRMATION-SCREEN
                        IF DUMMY-WS = "Y" OR DUMMY-WS = "y"
-                           MOVE STUDENT-ID-LS TO STUDENT-ID
-                           OPEN I-O STUDENTRECORD
-                               DELETE STUDENTRECORD RECORD
-                                   NOT INVALID KEY PERFORM DeleteSuccess
-                               END-DELETE
-                           CLOSE STUDENTRECORD
-                           EXIT PROGRAM
+                           PERFORM CheckOpenBorrows
+                           IF HAS-OPEN-BORROWS-WS = "Y"
+                               ACCEPT STILL-HAS-BOOKS-SCREEN
+                               DISPLAY CLEAR-SCREEN
+                           ELSE
+                               MOVE STUDENT-ID-LS TO STUDENT-ID
+                               OPEN I-O STUDENTRECORD
+                                   DELETE STUDENTRECORD RECORD
+                                       NOT INVALID KEY
+                                           PERFORM DeleteSuccess
+                                   END-DELETE
+                               CLOSE STUDENTRECORD
+                               EXIT PROGRAM
+                           END-IF
                        END-IF
+                   WHEN 5
+                       CALL "MyBorrowedBooks" USING BY CONTENT
+                           STUDENT-ID-LS
+                   WHEN 6
+                       CALL "UpdateMyInfo" USING BY CONTENT
+                           STUDENT-ID-LS
+                   WHEN 7
+                       CALL "BorrowHistory" USING BY CONTENT
+                           STUDENT-ID-LS
                    WHEN 0
                        EXIT PROGRAM
                    WHEN OTHER
@@ -65,4 +96,23 @@
        DeleteSuccess.
            ACCEPT DELETE-ACC-SUCCESS-SCREEN.
            DISPLAY CLEAR-SCREEN.
+
+       CheckOpenBorrows.
+           MOVE "N" TO HAS-OPEN-BORROWS-WS
+           OPEN INPUT BORROWRECORD
+               IF NOT BORROW-FILE-DOES-NOT-EXIST-WS
+                   MOVE STUDENT-ID-LS TO BORROWER-ID
+                   START BORROWRECORD KEY IS = BORROWER-ID
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           READ BORROWRECORD NEXT INTO BBOOK-WS
+                               AT END CONTINUE
+                               NOT AT END
+                                   IF BORROWER-ID-WS = STUDENT-ID-LS
+                                       MOVE "Y" TO HAS-OPEN-BORROWS-WS
+                                   END-IF
+                           END-READ
+                   END-START
+                   CLOSE BORROWRECORD
+               END-IF.
                
