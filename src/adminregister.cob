@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. adminregister.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ADMINRECORD ASSIGN TO "admin.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ADMIN-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ADMINRECORD.
+       COPY adminrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY adminrecord-ws.
+
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 NEW-ADMIN-ID-WS PIC 9(10) VALUE 1.
+       01 ID-IS-FREE-WS PIC X VALUE "N".
+       01 PASSWORD-WS PIC X(10).
+       01 COMPUTED-HASH-WS PIC 9(10).
+       01 HASH-IDX-WS PIC 9(2).
+
+       LINKAGE SECTION.
+       01 ADMIN-ID-LS PIC 9(10).
+       01 ADMINNAME-LS PIC X(20).
+
+       SCREEN SECTION.
+       COPY admin-register-screen.
+       COPY clear-screen.
+
+       PROCEDURE DIVISION USING ADMIN-ID-LS ADMINNAME-LS.
+           MOVE SPACES TO ADMINNAME
+           MOVE SPACES TO PASSWORD-WS
+           ACCEPT ADMIN-REGISTER-SCREEN
+           DISPLAY CLEAR-SCREEN
+
+           IF ADMINNAME = SPACES OR PASSWORD-WS = SPACES
+               DISPLAY "NAME AND PASSWORD ARE REQUIRED. ADMIN NOT "
+                   "ADDED."
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM OpenAdminFile
+           PERFORM FindNextAdminId
+           PERFORM ComputePasswordHash
+
+           MOVE NEW-ADMIN-ID-WS TO ADMIN-ID
+           MOVE COMPUTED-HASH-WS TO ADMIN-PASSWORD-HASH
+           WRITE ADMIN-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO ADD NEW ADMIN RECORD."
+           END-WRITE
+           DISPLAY "ADMIN ADDED BY " ADMINNAME-LS ". NEW ADMIN ID: "
+               NEW-ADMIN-ID-WS
+           CLOSE ADMINRECORD.
+           EXIT PROGRAM.
+
+       OpenAdminFile.
+           OPEN EXTEND ADMINRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT ADMINRECORD
+               CLOSE ADMINRECORD
+           ELSE
+               CLOSE ADMINRECORD
+           END-IF
+           OPEN I-O ADMINRECORD.
+
+       FindNextAdminId.
+           MOVE "N" TO ID-IS-FREE-WS
+           MOVE 1 TO NEW-ADMIN-ID-WS
+           PERFORM UNTIL ID-IS-FREE-WS = "Y"
+               MOVE NEW-ADMIN-ID-WS TO ADMIN-ID
+               READ ADMINRECORD
+                   INVALID KEY MOVE "Y" TO ID-IS-FREE-WS
+                   NOT INVALID KEY ADD 1 TO NEW-ADMIN-ID-WS
+               END-READ
+           END-PERFORM.
+
+       ComputePasswordHash.
+           MOVE 0 TO COMPUTED-HASH-WS
+           PERFORM VARYING HASH-IDX-WS FROM 1 BY 1
+                   UNTIL HASH-IDX-WS > 10
+               COMPUTE COMPUTED-HASH-WS = COMPUTED-HASH-WS +
+                   (FUNCTION ORD(PASSWORD-WS(HASH-IDX-WS:1))
+                       * HASH-IDX-WS)
+           END-PERFORM.
