@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ManageCopies.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOKRECORD ASSIGN TO "library.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS BOOK-ID
+           ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL COPYRECORD ASSIGN TO "copy.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COPY-REF-ID
+           ALTERNATE RECORD KEY IS CBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL AUDITRECORD ASSIGN TO "audit.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AUDIT-REF-ID
+           ALTERNATE RECORD KEY IS AUDIT-BOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOKRECORD.
+       COPY bookrecord-fs.
+       FD COPYRECORD.
+       COPY copyrecord-fs.
+       FD AUDITRECORD.
+       COPY auditrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY bookrecord-ws.
+       COPY copyrecord-ws.
+       COPY auditrecord-ws.
+
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+           88 RECORD-LOCKED-WS VALUE 99.
+       01 BOOK-FOUND-WS PIC X VALUE "N".
+       01 EOF-WS PIC X VALUE "N".
+       01 COPIES-SHOWN-WS PIC 9(3) VALUE 0.
+       01 PICKED-COPY-NUM-WS PIC 9(3).
+       01 COPY-FOUND-WS PIC X VALUE "N".
+       01 ACTION-CHOICE-WS PIC 9.
+       01 COPY-REWRITE-OK-WS PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01 ADMIN-ID-LS PIC 9(10).
+       01 ADMINNAME-LS PIC X(20).
+
+       PROCEDURE DIVISION USING ADMIN-ID-LS ADMINNAME-LS.
+           OPEN I-O BOOKRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   DISPLAY "Library record does not exist"
+                   EXIT PROGRAM
+               END-IF
+           PERFORM OpenCopyFile
+           PERFORM OpenAuditFile
+
+               DISPLAY " "
+               DISPLAY "Enter ID of book to manage copies for: "
+                   WITH NO ADVANCING
+               ACCEPT BOOK-ID
+
+               READ BOOKRECORD INTO BOOK-WS
+                   INVALID KEY MOVE "N" TO BOOK-FOUND-WS
+                   NOT INVALID KEY MOVE "Y" TO BOOK-FOUND-WS
+               END-READ
+               IF BOOK-FOUND-WS = "N"
+                   DISPLAY "BOOK DOES NOT EXIST."
+               ELSE
+                   PERFORM ListCopiesOfBook
+                   IF COPIES-SHOWN-WS = 0
+                       DISPLAY "THIS TITLE HAS NO TRACKED COPIES."
+                   ELSE
+                       PERFORM PromptForCopyAction
+                   END-IF
+               END-IF
+
+           CLOSE BOOKRECORD
+           CLOSE COPYRECORD
+           CLOSE AUDITRECORD
+           EXIT PROGRAM.
+
+       ListCopiesOfBook.
+           MOVE 0 TO COPIES-SHOWN-WS
+           MOVE BOOK-ID-WS TO CBOOK-ID
+           START COPYRECORD KEY IS = CBOOK-ID
+               INVALID KEY CONTINUE
+               NOT INVALID KEY PERFORM ScanCopiesOfBook
+           END-START.
+
+       ScanCopiesOfBook.
+           MOVE "N" TO EOF-WS
+           PERFORM UNTIL EOF-WS = "Y"
+               READ COPYRECORD NEXT INTO COPY-WS
+                   AT END MOVE "Y" TO EOF-WS
+                   NOT AT END
+                       IF CBOOK-ID-WS NOT = BOOK-ID-WS
+                           MOVE "Y" TO EOF-WS
+                       ELSE
+                           ADD 1 TO COPIES-SHOWN-WS
+                           PERFORM ShowCopyLine
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ShowCopyLine.
+           DISPLAY "  COPY #" CCOPY-NUM-WS WITH NO ADVANCING
+           IF CCOPY-IS-AVAILABLE-WS
+               DISPLAY "  STATUS: IN CIRCULATION"
+           ELSE
+               IF CCOPY-IS-LOST-WS
+                   DISPLAY "  STATUS: LOST"
+               ELSE
+                   DISPLAY "  STATUS: RETIRED"
+               END-IF
+           END-IF.
+
+       PromptForCopyAction.
+           DISPLAY " "
+           DISPLAY "Enter copy number to mark lost or retired (0 to "
+               "cancel): " WITH NO ADVANCING
+           ACCEPT PICKED-COPY-NUM-WS
+           IF PICKED-COPY-NUM-WS NOT = 0
+               MOVE BOOK-ID-WS TO CBOOK-ID
+               MOVE PICKED-COPY-NUM-WS TO CCOPY-NUM
+               READ COPYRECORD INTO COPY-WS
+                   INVALID KEY MOVE "N" TO COPY-FOUND-WS
+                   NOT INVALID KEY MOVE "Y" TO COPY-FOUND-WS
+               END-READ
+               IF COPY-FOUND-WS = "N"
+                   DISPLAY "NO SUCH COPY NUMBER FOR THIS BOOK."
+               ELSE
+                   IF NOT CCOPY-IS-AVAILABLE-WS
+                       DISPLAY "THAT COPY IS ALREADY OUT OF "
+                           "CIRCULATION."
+                   ELSE
+                       PERFORM RetireOrLoseCopy
+                   END-IF
+               END-IF
+           END-IF.
+
+       RetireOrLoseCopy.
+           DISPLAY " "
+           DISPLAY "[1] MARK LOST"
+           DISPLAY "[2] RETIRE (DAMAGED / WITHDRAWN)"
+           DISPLAY "Enter your choice: " WITH NO ADVANCING
+           ACCEPT ACTION-CHOICE-WS
+           EVALUATE ACTION-CHOICE-WS
+               WHEN 1
+                   MOVE "L" TO CCONDITION-WS
+                   PERFORM ApplyCopyStatusChange
+               WHEN 2
+                   MOVE "R" TO CCONDITION-WS
+                   PERFORM ApplyCopyStatusChange
+               WHEN OTHER
+                   DISPLAY "NO CHANGE MADE."
+           END-EVALUATE.
+
+       ApplyCopyStatusChange.
+           MOVE "Y" TO COPY-REWRITE-OK-WS
+           REWRITE COPY-RECORD FROM COPY-WS
+               INVALID KEY
+                   MOVE "N" TO COPY-REWRITE-OK-WS
+                   PERFORM ShowFileStatusError
+           END-REWRITE
+           IF COPY-REWRITE-OK-WS = "Y"
+               SUBTRACT 1 FROM QUANTITY-WS
+               IF QUANTITY-WS = 0
+                   MOVE "N" TO BAVAIL-WS
+               END-IF
+               REWRITE BOOK FROM BOOK-WS
+                   INVALID KEY PERFORM ShowFileStatusError
+               END-REWRITE
+               MOVE "COPY-UPD" TO AUDIT-ACTION
+               PERFORM WriteAuditRecord
+               DISPLAY "COPY #" PICKED-COPY-NUM-WS
+                   " TAKEN OUT OF CIRCULATION. QUANTITY UPDATED."
+           END-IF.
+
+       OpenCopyFile.
+           OPEN EXTEND COPYRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT COPYRECORD
+               CLOSE COPYRECORD
+           ELSE
+               CLOSE COPYRECORD
+           END-IF
+           OPEN I-O COPYRECORD.
+
+       OpenAuditFile.
+           OPEN EXTEND AUDITRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT AUDITRECORD
+               CLOSE AUDITRECORD
+           ELSE
+               CLOSE AUDITRECORD
+           END-IF
+           OPEN I-O AUDITRECORD.
+
+       WriteAuditRecord.
+           MOVE BOOK-ID-WS TO AUDIT-BOOK-ID
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE ADMINNAME-LS TO AUDIT-USER
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   IF RECORD-LOCKED-WS
+                       DISPLAY "AUDIT RECORD IS LOCKED. UNABLE TO "
+                           "WRITE AUDIT RECORD."
+                   ELSE
+                       DISPLAY "UNABLE TO WRITE AUDIT RECORD."
+                   END-IF
+           END-WRITE.
+
+       ShowFileStatusError.
+           IF RECORD-LOCKED-WS
+               DISPLAY "RECORD IS LOCKED BY ANOTHER USER. TRY "
+                   "AGAIN."
+           ELSE
+               DISPLAY "UNABLE TO COMPLETE FILE OPERATION."
+           END-IF
+           MOVE 16 TO RETURN-CODE.
