@@ -6,41 +6,121 @@
        FILE-CONTROL.
            SELECT OPTIONAL STUDENTRECORD ASSIGN TO "student.bin"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS STUDENT-ID
            FILE STATUS IS FILE-STATUS-WS.
 
+           SELECT OPTIONAL STUDENTSEQFILE ASSIGN TO "studentseq.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEQ-KEY
+           FILE STATUS IS SEQ-FILE-STATUS-WS.
+
        DATA DIVISION.
        FILE SECTION.
        FD STUDENTRECORD.
        COPY studentrecord-fs.
-       
+       FD STUDENTSEQFILE.
+       COPY studentseq-fs.
+
        WORKING-STORAGE SECTION.
        COPY studentrecord-ws.
-       
+       COPY studentseq-ws.
+
        77 DUMMY-WS PIC X.
-       
+
        01 EOF-WS PIC A VALUE "N".
        01 FILE-STATUS-WS PIC X(2).
            88 FILE-SUCCESS VALUE 00.
            88 FILE-DOES-NOT-EXIST-WS VALUE 35.
-           
+       01 SEQ-FILE-STATUS-WS PIC X(2).
+           88 SEQ-FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 ID-IS-FREE-WS PIC X VALUE "N".
+
        SCREEN SECTION.
        COPY reg-file-operation-error-screen.
+       COPY reg-missing-fields-screen.
        COPY register-screen.
        COPY register-success-screen.
        COPY clear-screen.
 
        PROCEDURE DIVISION.
-       OPEN EXTEND STUDENTRECORD
            ACCEPT REGISTER-SCREEN
            DISPLAY CLEAR-SCREEN
+
+           IF STUDENTNAME = SPACES OR STUDENTADDR = SPACES
+               OR STUDENTEMAIL = SPACES
+               ACCEPT REG-MISSING-FIELDS-SCREEN
+               DISPLAY CLEAR-SCREEN
+               EXIT PROGRAM
+           END-IF
+
+           IF PATRON-TYPE NOT = "F"
+               MOVE "U" TO PATRON-TYPE
+           END-IF
+
+           PERFORM OpenStudentFiles
+           PERFORM ReadSeqRecord
+           PERFORM AssignNextId
+
+           MOVE SEQ-NEXT-ID-WS TO STUDENT-ID
            WRITE STUDENT
-           IF NOT FILE-SUCCESS
-               ACCEPT REG-FILE-OPERATION-ERROR-SCREEN
+               INVALID KEY PERFORM RejectFileError
+           END-WRITE
+           IF FILE-SUCCESS
+               ADD 1 TO SEQ-NEXT-ID-WS
+               MOVE SEQ-NEXT-ID-WS TO SEQ-NEXT-ID
+               REWRITE STUDENT-SEQ-RECORD
+               ACCEPT REGISTER-SUCCESS-SCREEN
                DISPLAY CLEAR-SCREEN
+           END-IF
+
+           CLOSE STUDENTRECORD.
+           CLOSE STUDENTSEQFILE.
+           EXIT PROGRAM.
+
+       OpenStudentFiles.
+           OPEN EXTEND STUDENTRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT STUDENTRECORD
+               CLOSE STUDENTRECORD
            ELSE
-               ACCEPT REGISTER-SUCCESS-SCREEN
+               CLOSE STUDENTRECORD
+           END-IF
+           OPEN I-O STUDENTRECORD.
+
+           OPEN EXTEND STUDENTSEQFILE
+           IF SEQ-FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT STUDENTSEQFILE
+               CLOSE STUDENTSEQFILE
+           ELSE
+               CLOSE STUDENTSEQFILE
            END-IF
-       CLOSE STUDENTRECORD.
-       EXIT PROGRAM.
+           OPEN I-O STUDENTSEQFILE.
+
+       ReadSeqRecord.
+           MOVE 1 TO SEQ-KEY
+           READ STUDENTSEQFILE INTO STUDENT-SEQ-WS
+               INVALID KEY PERFORM InitSeqRecord
+           END-READ.
+
+       InitSeqRecord.
+           MOVE 1 TO SEQ-KEY-WS
+           MOVE 1 TO SEQ-NEXT-ID-WS
+           MOVE SEQ-KEY-WS TO SEQ-KEY
+           MOVE SEQ-NEXT-ID-WS TO SEQ-NEXT-ID
+           WRITE STUDENT-SEQ-RECORD.
+
+       AssignNextId.
+           MOVE "N" TO ID-IS-FREE-WS
+           PERFORM UNTIL ID-IS-FREE-WS = "Y"
+               MOVE SEQ-NEXT-ID-WS TO STUDENT-ID
+               READ STUDENTRECORD
+                   INVALID KEY MOVE "Y" TO ID-IS-FREE-WS
+                   NOT INVALID KEY ADD 1 TO SEQ-NEXT-ID-WS
+               END-READ
+           END-PERFORM.
+
+       RejectFileError.
+           ACCEPT REG-FILE-OPERATION-ERROR-SCREEN.
+           DISPLAY CLEAR-SCREEN.
