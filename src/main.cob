@@ -7,8 +7,12 @@
        77 DUMMY-WS PIC X.
        
        PROCEDURE DIVISION.
-           CALL "WelcomeMessage".
+           CALL "InitDataFiles".
            PERFORM UNTIL 1 < 0
+               CALL "WelcomeMessage"
                CALL "login"
+               IF RETURN-CODE NOT = 0
+                   CALL "CleanupDataFiles"
+               END-IF
            END-PERFORM
            STOP RUN.
