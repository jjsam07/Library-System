@@ -3,11 +3,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BOOKRECORD ASSIGN TO "library.txt"
+           SELECT BOOKRECORD ASSIGN TO "library.bin"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS BOOK-ID
-           ALTERNATE RECORD KEY IS BOOK-ID
+           ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
            FILE STATUS IS FILE-STATUS-WS.
 
        DATA DIVISION.
@@ -17,11 +19,19 @@
 
        WORKING-STORAGE SECTION.
        COPY bookrecord-ws.
-       
+
        77 DUMMY-WS PIC X.
        01 FILE-STATUS-WS PIC X(2).
            88 FILE-DOES-NOT-EXIST-WS VALUE 35.
-       
+           88 RECORD-LOCKED-WS VALUE 99.
+       01 SEARCH-MODE-WS PIC 9.
+       01 TITLE-PREFIX-WS PIC X(50).
+       01 AUTHOR-SEARCH-WS PIC X(50).
+       01 PREFIX-LEN-WS PIC 9(3) VALUE 0.
+       01 IDX-WS PIC 9(3).
+       01 MATCH-FOUND-WS PIC X VALUE "N".
+       01 DONE-SEARCHING-WS PIC X VALUE "N".
+
        SCREEN SECTION.
        COPY book-show-details-screen.
        COPY book-not-found-screen.
@@ -38,18 +48,129 @@
                    EXIT PROGRAM
                END-IF
 
+               DISPLAY " "
+               DISPLAY "Search by:"
+               DISPLAY "[1] - BOOK ID"
+               DISPLAY "[2] - TITLE"
+               DISPLAY "[3] - AUTHOR"
+               DISPLAY " "
+               DISPLAY "Enter your choice: " WITH NO ADVANCING
+               ACCEPT SEARCH-MODE-WS
+
+               EVALUATE SEARCH-MODE-WS
+                   WHEN 2 PERFORM SearchByTitle
+                   WHEN 3 PERFORM SearchByAuthor
+                   WHEN OTHER PERFORM SearchByID
+               END-EVALUATE
+
+           CLOSE BOOKRECORD.
+           EXIT PROGRAM.
+
+       SearchByID.
       *        DISPLAY " "
       *        DISPLAY "Enter Book ID to search: " WITH NO ADVANCING
-               ACCEPT SEARCHBOOK-SCREEN
+           ACCEPT SEARCHBOOK-SCREEN
+           DISPLAY CLEAR-SCREEN
+           READ BOOKRECORD INTO BOOK-WS
+               KEY IS BOOK-ID
+               INVALID KEY
+                   IF RECORD-LOCKED-WS
+                       DISPLAY "BOOK RECORD IS LOCKED. TRY AGAIN."
+                   ELSE
+                       PERFORM BookNotFound
+                   END-IF
+               NOT INVALID KEY
+                   IF BOOK-IS-WITHDRAWN-WS
+                       PERFORM BookNotFound
+                   ELSE
+                       PERFORM ShowBookDetails
+                   END-IF
+           END-READ.
+
+       SearchByTitle.
+           DISPLAY " "
+           DISPLAY "Enter title (or the start of it) to search: "
+               WITH NO ADVANCING
+           ACCEPT TITLE-PREFIX-WS
+
+           PERFORM ComputePrefixLength
+
+           IF PREFIX-LEN-WS = 0
+               DISPLAY "PLEASE ENTER AT LEAST ONE CHARACTER."
+           ELSE
+               MOVE "N" TO MATCH-FOUND-WS
+               MOVE TITLE-PREFIX-WS TO BOOKNAME
+               START BOOKRECORD KEY IS >= BOOKNAME
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY PERFORM ScanTitleMatches
+               END-START
+               IF MATCH-FOUND-WS = "N"
+                   ACCEPT BOOK-NOT-FOUND-SCREEN
+                   DISPLAY CLEAR-SCREEN
+               END-IF
+           END-IF.
+
+       SearchByAuthor.
+           DISPLAY " "
+           DISPLAY "Enter Author's Name to search: " WITH NO ADVANCING
+           ACCEPT AUTHOR-SEARCH-WS
+           MOVE "N" TO MATCH-FOUND-WS
+           MOVE AUTHOR-SEARCH-WS TO AUTHORNAME
+           START BOOKRECORD KEY IS = AUTHORNAME
+               INVALID KEY CONTINUE
+               NOT INVALID KEY PERFORM ScanAuthorMatches
+           END-START
+           IF MATCH-FOUND-WS = "N"
+               ACCEPT BOOK-NOT-FOUND-SCREEN
                DISPLAY CLEAR-SCREEN
-               READ BOOKRECORD INTO BOOK-WS
-                   KEY IS BOOK-ID
-                   INVALID KEY PERFORM BookNotFound
-                   NOT INVALID KEY PERFORM ShowBookDetails
+           END-IF.
+
+       ScanAuthorMatches.
+           MOVE "N" TO DONE-SEARCHING-WS
+           PERFORM UNTIL DONE-SEARCHING-WS = "Y"
+               READ BOOKRECORD NEXT INTO BOOK-WS
+                   AT END MOVE "Y" TO DONE-SEARCHING-WS
+                   NOT AT END
+                       IF AUTHORNAME-WS = AUTHOR-SEARCH-WS
+                           IF NOT BOOK-IS-WITHDRAWN-WS
+                               MOVE "Y" TO MATCH-FOUND-WS
+                               PERFORM ShowBookDetails
+                           END-IF
+                       ELSE
+                           MOVE "Y" TO DONE-SEARCHING-WS
+                       END-IF
                END-READ
+           END-PERFORM.
 
-           CLOSE BOOKRECORD.
-           EXIT PROGRAM.
+       ComputePrefixLength.
+           MOVE 50 TO IDX-WS
+           MOVE 0 TO PREFIX-LEN-WS
+           PERFORM UNTIL IDX-WS = 0
+               IF TITLE-PREFIX-WS(IDX-WS:1) NOT = SPACE
+                   MOVE IDX-WS TO PREFIX-LEN-WS
+                   MOVE 0 TO IDX-WS
+               ELSE
+                   SUBTRACT 1 FROM IDX-WS
+               END-IF
+           END-PERFORM.
+
+       ScanTitleMatches.
+           MOVE "N" TO DONE-SEARCHING-WS
+           PERFORM UNTIL DONE-SEARCHING-WS = "Y"
+               READ BOOKRECORD NEXT INTO BOOK-WS
+                   AT END MOVE "Y" TO DONE-SEARCHING-WS
+                   NOT AT END
+                       IF BOOKNAME-WS(1:PREFIX-LEN-WS) =
+                               TITLE-PREFIX-WS(1:PREFIX-LEN-WS)
+                           IF NOT BOOK-IS-WITHDRAWN-WS
+                               MOVE "Y" TO MATCH-FOUND-WS
+                               PERFORM ShowBookDetails
+                           END-IF
+                       ELSE
+                           MOVE "Y" TO DONE-SEARCHING-WS
+                       END-IF
+               END-READ
+           END-PERFORM.
 
        ShowBookDetails.
       *    DISPLAY "ID: " BOOK-ID-WS.
