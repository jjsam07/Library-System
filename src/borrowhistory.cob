@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BorrowHistory.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL HISTORYRECORD ASSIGN TO "history.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HISTORY-REF-ID
+           ALTERNATE RECORD KEY IS HSTUDENT-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HISTORYRECORD.
+       COPY historyrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY historyrecord-ws.
+
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 MATCH-FOUND-WS PIC X VALUE "N".
+       01 DONE-SEARCHING-WS PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01 STUDENT-ID-LS PIC 9(10).
+
+       PROCEDURE DIVISION USING STUDENT-ID-LS.
+           OPEN INPUT HISTORYRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   DISPLAY "You have no borrowing history yet."
+                   EXIT PROGRAM
+               END-IF
+
+               MOVE STUDENT-ID-LS TO HSTUDENT-ID
+               MOVE "N" TO MATCH-FOUND-WS
+
+               DISPLAY " "
+               DISPLAY "MY BORROW HISTORY"
+               DISPLAY " "
+               START HISTORYRECORD KEY IS = HSTUDENT-ID
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY PERFORM ScanMyHistory
+               END-START
+
+               IF MATCH-FOUND-WS = "N"
+                   DISPLAY "You have no borrowing history yet."
+               END-IF
+
+           CLOSE HISTORYRECORD.
+           EXIT PROGRAM.
+
+       ScanMyHistory.
+           MOVE "N" TO DONE-SEARCHING-WS
+           PERFORM UNTIL DONE-SEARCHING-WS = "Y"
+               READ HISTORYRECORD NEXT INTO HISTORY-WS
+                   AT END MOVE "Y" TO DONE-SEARCHING-WS
+                   NOT AT END
+                       IF HSTUDENT-ID-WS = STUDENT-ID-LS
+                           MOVE "Y" TO MATCH-FOUND-WS
+                           DISPLAY "BOOK ID: " HBOOK-ID-WS
+                               "  BORROWED: " HB-MM-WS "/" HB-DD-WS "/"
+                               HB-YYYY-WS
+                               "  RETURNED: " HR-MM-WS "/" HR-DD-WS "/"
+                               HR-YYYY-WS
+                       ELSE
+                           MOVE "Y" TO DONE-SEARCHING-WS
+                       END-IF
+               END-READ
+           END-PERFORM.
