@@ -3,35 +3,57 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BOOKRECORD ASSIGN TO "library.txt"
+           SELECT BOOKRECORD ASSIGN TO "library.bin"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS BOOK-ID
            ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
            FILE STATUS IS FILE-STATUS-WS.
 
+           SELECT OPTIONAL CATALOGFILE ASSIGN TO "catalog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CATALOG-FILE-STATUS-WS.
+
        DATA DIVISION.
        FILE SECTION.
        FD BOOKRECORD.
        COPY bookrecord-fs.
 
+       FD CATALOGFILE.
+       COPY catalog-report-fs.
+
        WORKING-STORAGE SECTION.
        77 DUMMY-WS PIC X.
        77 BEGINNING-OF-RECORD PIC X.
        77 END-OF-RECORD PIC X.
-       
+
        COPY bookrecord-ws.
        COPY screenio.
-       
+
        01 EOF-WS PIC A VALUE "N".
+       01 FOUND-VISIBLE-WS PIC X VALUE "N".
        01 FILE-STATUS-WS PIC X(2).
            88 FILE-DOES-NOT-EXIST-WS VALUE 35.
-       
+           88 RECORD-LOCKED-WS VALUE 99.
+       01 CATALOG-FILE-STATUS-WS PIC X(2).
+       01 VIEW-MODE-WS PIC 9.
+       01 POSITION-WS PIC 9(5) VALUE 0.
+       01 TOTAL-COUNT-WS PIC 9(5) VALUE 0.
+       01 JUMP-BOOK-ID-WS PIC 9(10).
+       01 CATEGORY-MODE-WS PIC X VALUE "N".
+       01 FILTER-CATEGORY-WS PIC X(20).
+
        SCREEN SECTION.
        COPY beginning-of-record-screen.
        COPY end-of-record-screen.
        COPY view-book-details-screen.
+       COPY view-jump-to-id-screen.
+       COPY book-not-found-screen.
        COPY library-does-not-exist-screen.
+       COPY view-category-prompt-screen.
+       COPY category-not-found-screen.
        COPY clear-screen.
 
        PROCEDURE DIVISION.
@@ -42,60 +64,88 @@
                    DISPLAY CLEAR-SCREEN
                    EXIT PROGRAM
                END-IF
-               
-               READ BOOKRECORD INTO BOOK-WS
-                       AT END ACCEPT END-OF-RECORD-SCREEN
-                       NOT AT END PERFORM ShowBookDetails
-               END-READ
-               
-               PERFORM UNTIL 1 < 0
-                   EVALUATE COB-CRT-STATUS
-                       WHEN COB-SCR-F1
-                           IF BEGINNING-OF-RECORD = "N" THEN
-                               READ BOOKRECORD PREVIOUS INTO BOOK-WS
-                                   AT END PERFORM BeginningOfRecord
-                                   NOT AT END PERFORM ShowBookDetails
-                               END-READ
-                           ELSE
-                               EXIT PERFORM
-                           END-IF
-                       WHEN COB-SCR-F2
-                           IF END-OF-RECORD = "N" THEN
-                               READ BOOKRECORD NEXT INTO BOOK-WS
-                                   AT END PERFORM EndOfRecord
-                                   NOT AT END PERFORM ShowBookDetails
-                               END-READ
-                            ELSE
-                                EXIT PERFORM
-                           END-IF
-                       WHEN COB-SCR-F5
-                           IF BEGINNING-OF-RECORD = "Y" THEN
-                               PERFORM BeginningOfRecord
-                           END-IF
-                           
-                           IF END-OF-RECORD = "Y" THEN
-                               PERFORM EndOfRecord
-                           END-IF
-                           
-                           IF BEGINNING-OF-RECORD = "N" AND
-                           END-OF-RECORD = "N" THEN
-                               EXIT PERFORM
-                           END-IF
-                       WHEN OTHER
-                           IF BEGINNING-OF-RECORD = "Y" THEN
-                               PERFORM BeginningOfRecord
-                           END-IF
-                           
-                           IF END-OF-RECORD = "Y" THEN
-                               PERFORM EndOfRecord
-                           END-IF
-                           
-                           IF BEGINNING-OF-RECORD = "N" AND
-                           END-OF-RECORD = "N" THEN
-                               PERFORM ShowBookDetails
-                           END-IF
-                   END-EVALUATE
-               END-PERFORM
+               IF RECORD-LOCKED-WS
+                   DISPLAY "LIBRARY RECORD IS LOCKED BY ANOTHER "
+                       "USER. TRY AGAIN."
+                   EXIT PROGRAM
+               END-IF
+
+               DISPLAY " "
+               DISPLAY "View Books:"
+               DISPLAY "[1] - BROWSE"
+               DISPLAY "[2] - EXPORT PRINTABLE CATALOG"
+               DISPLAY "[3] - BROWSE BY CATEGORY"
+               DISPLAY " "
+               DISPLAY "Enter your choice: " WITH NO ADVANCING
+               ACCEPT VIEW-MODE-WS
+
+               IF VIEW-MODE-WS = 2
+                   PERFORM ExportCatalog
+               ELSE
+                   MOVE "N" TO CATEGORY-MODE-WS
+                   IF VIEW-MODE-WS = 3
+                       ACCEPT VIEW-CATEGORY-PROMPT-SCREEN
+                       DISPLAY CLEAR-SCREEN
+                       MOVE "Y" TO CATEGORY-MODE-WS
+                   END-IF
+                   PERFORM CountVisibleBooks
+                   CLOSE BOOKRECORD
+                   OPEN INPUT BOOKRECORD
+                   MOVE "N" TO EOF-WS
+                   IF CATEGORY-MODE-WS = "Y" AND TOTAL-COUNT-WS = 0
+                       ACCEPT CATEGORY-NOT-FOUND-SCREEN
+                       DISPLAY CLEAR-SCREEN
+                   ELSE
+                   PERFORM ReadFirstVisibleBook
+
+                   PERFORM UNTIL 1 < 0
+                       EVALUATE COB-CRT-STATUS
+                           WHEN COB-SCR-F1
+                               IF BEGINNING-OF-RECORD = "N" THEN
+                                   PERFORM ReadPreviousVisibleBook
+                               ELSE
+                                   EXIT PERFORM
+                               END-IF
+                           WHEN COB-SCR-F2
+                               IF END-OF-RECORD = "N" THEN
+                                   PERFORM ReadNextVisibleBook
+                                ELSE
+                                    EXIT PERFORM
+                               END-IF
+                           WHEN COB-SCR-F3
+                               IF CATEGORY-MODE-WS = "N"
+                                   PERFORM JumpToId
+                               END-IF
+                           WHEN COB-SCR-F5
+                               IF BEGINNING-OF-RECORD = "Y" THEN
+                                   PERFORM BeginningOfRecord
+                               END-IF
+
+                               IF END-OF-RECORD = "Y" THEN
+                                   PERFORM EndOfRecord
+                               END-IF
+
+                               IF BEGINNING-OF-RECORD = "N" AND
+                               END-OF-RECORD = "N" THEN
+                                   EXIT PERFORM
+                               END-IF
+                           WHEN OTHER
+                               IF BEGINNING-OF-RECORD = "Y" THEN
+                                   PERFORM BeginningOfRecord
+                               END-IF
+
+                               IF END-OF-RECORD = "Y" THEN
+                                   PERFORM EndOfRecord
+                               END-IF
+
+                               IF BEGINNING-OF-RECORD = "N" AND
+                               END-OF-RECORD = "N" THEN
+                                   PERFORM ShowBookDetails
+                               END-IF
+                       END-EVALUATE
+                   END-PERFORM
+                   END-IF
+               END-IF
 
            CLOSE BOOKRECORD.
            EXIT PROGRAM.
@@ -122,3 +172,132 @@
            MOVE "Y" TO END-OF-RECORD.
            ACCEPT END-OF-RECORD-SCREEN.
            DISPLAY CLEAR-SCREEN.
+
+       ExportCatalog.
+           OPEN OUTPUT CATALOGFILE
+           MOVE "N" TO EOF-WS
+           PERFORM UNTIL EOF-WS = "Y"
+               READ BOOKRECORD NEXT INTO BOOK-WS
+                   AT END MOVE "Y" TO EOF-WS
+                   NOT AT END
+                       IF NOT BOOK-IS-WITHDRAWN-WS
+                           PERFORM WriteCatalogRow
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CATALOGFILE
+           DISPLAY " "
+           DISPLAY "CATALOG EXPORTED TO catalog.txt".
+
+       WriteCatalogRow.
+           MOVE BOOK-ID-WS TO CATLINE-BOOK-ID
+           MOVE BOOKNAME-WS TO CATLINE-BOOKNAME
+           MOVE AUTHORNAME-WS TO CATLINE-AUTHORNAME
+           MOVE BAVAIL-WS TO CATLINE-AVAIL
+           WRITE CATALOG-LINE.
+
+       ReadFirstVisibleBook.
+           MOVE "N" TO FOUND-VISIBLE-WS
+           IF CATEGORY-MODE-WS = "Y"
+               MOVE FILTER-CATEGORY-WS TO CATEGORY
+               START BOOKRECORD KEY IS = CATEGORY
+                   INVALID KEY CONTINUE
+               END-START
+           END-IF
+           PERFORM UNTIL FOUND-VISIBLE-WS = "Y"
+               READ BOOKRECORD NEXT INTO BOOK-WS
+                   AT END
+                       ACCEPT END-OF-RECORD-SCREEN
+                       MOVE "Y" TO FOUND-VISIBLE-WS
+                   NOT AT END
+                       IF NOT BOOK-IS-WITHDRAWN-WS AND
+                               (CATEGORY-MODE-WS = "N" OR
+                               CATEGORY-WS = FILTER-CATEGORY-WS)
+                           MOVE 1 TO POSITION-WS
+                           PERFORM ShowBookDetails
+                           MOVE "Y" TO FOUND-VISIBLE-WS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ReadNextVisibleBook.
+           MOVE "N" TO FOUND-VISIBLE-WS
+           PERFORM UNTIL FOUND-VISIBLE-WS = "Y"
+               READ BOOKRECORD NEXT INTO BOOK-WS
+                   AT END
+                       PERFORM EndOfRecord
+                       MOVE "Y" TO FOUND-VISIBLE-WS
+                   NOT AT END
+                       IF NOT BOOK-IS-WITHDRAWN-WS AND
+                               (CATEGORY-MODE-WS = "N" OR
+                               CATEGORY-WS = FILTER-CATEGORY-WS)
+                           ADD 1 TO POSITION-WS
+                           PERFORM ShowBookDetails
+                           MOVE "Y" TO FOUND-VISIBLE-WS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ReadPreviousVisibleBook.
+           MOVE "N" TO FOUND-VISIBLE-WS
+           PERFORM UNTIL FOUND-VISIBLE-WS = "Y"
+               READ BOOKRECORD PREVIOUS INTO BOOK-WS
+                   AT END
+                       PERFORM BeginningOfRecord
+                       MOVE "Y" TO FOUND-VISIBLE-WS
+                   NOT AT END
+                       IF NOT BOOK-IS-WITHDRAWN-WS AND
+                               (CATEGORY-MODE-WS = "N" OR
+                               CATEGORY-WS = FILTER-CATEGORY-WS)
+                           SUBTRACT 1 FROM POSITION-WS
+                           PERFORM ShowBookDetails
+                           MOVE "Y" TO FOUND-VISIBLE-WS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CountVisibleBooks.
+           MOVE "N" TO EOF-WS
+           MOVE 0 TO TOTAL-COUNT-WS
+           PERFORM UNTIL EOF-WS = "Y"
+               READ BOOKRECORD NEXT INTO BOOK-WS
+                   AT END MOVE "Y" TO EOF-WS
+                   NOT AT END
+                       IF NOT BOOK-IS-WITHDRAWN-WS AND
+                               (CATEGORY-MODE-WS = "N" OR
+                               CATEGORY-WS = FILTER-CATEGORY-WS)
+                           ADD 1 TO TOTAL-COUNT-WS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       JumpToId.
+           ACCEPT VIEW-JUMP-TO-ID-SCREEN
+           DISPLAY CLEAR-SCREEN
+           CLOSE BOOKRECORD
+           OPEN INPUT BOOKRECORD
+           MOVE "N" TO EOF-WS
+           MOVE "N" TO FOUND-VISIBLE-WS
+           MOVE 0 TO POSITION-WS
+           PERFORM UNTIL FOUND-VISIBLE-WS = "Y" OR EOF-WS = "Y"
+               READ BOOKRECORD NEXT INTO BOOK-WS
+                   AT END MOVE "Y" TO EOF-WS
+                   NOT AT END
+                       IF NOT BOOK-IS-WITHDRAWN-WS
+                           ADD 1 TO POSITION-WS
+                           IF BOOK-ID-WS = JUMP-BOOK-ID-WS
+                               MOVE "Y" TO FOUND-VISIBLE-WS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF FOUND-VISIBLE-WS = "Y"
+               PERFORM ShowBookDetails
+           ELSE
+               ACCEPT BOOK-NOT-FOUND-SCREEN
+               DISPLAY CLEAR-SCREEN
+               CLOSE BOOKRECORD
+               OPEN INPUT BOOKRECORD
+               MOVE "N" TO EOF-WS
+               PERFORM ReadFirstVisibleBook
+           END-IF.
