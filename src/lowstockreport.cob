@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LowStockReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOKRECORD ASSIGN TO "library.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BOOK-ID
+           ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOKRECORD.
+       COPY bookrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY bookrecord-ws.
+
+       01 EOF-WS PIC A VALUE "N".
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 LOW-STOCK-COUNT-WS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT BOOKRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   DISPLAY "Library record does not exist"
+                   EXIT PROGRAM
+               END-IF
+
+               DISPLAY " "
+               DISPLAY "LOW-STOCK REPORT - TITLES WITH ZERO COPIES"
+               DISPLAY " "
+               PERFORM UNTIL EOF-WS = "Y"
+                   READ BOOKRECORD INTO BOOK-WS
+                       AT END MOVE "Y" TO EOF-WS
+                       NOT AT END PERFORM CheckLowStock
+                   END-READ
+               END-PERFORM
+           CLOSE BOOKRECORD.
+
+           DISPLAY " "
+           DISPLAY LOW-STOCK-COUNT-WS " TITLE(S) AT ZERO COPIES.".
+           EXIT PROGRAM.
+
+       CheckLowStock.
+           IF QUANTITY-WS = 0 AND NOT BOOK-IS-WITHDRAWN-WS
+               DISPLAY "ID: " BOOK-ID-WS "  NAME: " BOOKNAME-WS
+               ADD 1 TO LOW-STOCK-COUNT-WS
+           END-IF.
