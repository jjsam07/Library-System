@@ -1,15 +1,74 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WelcomeMessage.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BORROWRECORD ASSIGN TO "borrow.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BORROW-REF-ID
+           ALTERNATE RECORD KEY IS BORROWER-ID WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL BOOKRECORD ASSIGN TO "library.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BOOK-ID
+           ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
+           FILE STATUS IS BOOK-FILE-STATUS-WS.
+
+           SELECT OPTIONAL STUDENTRECORD ASSIGN TO "student.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS STUDENT-FILE-STATUS-WS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD BORROWRECORD.
+       COPY borrowrecord-fs.
+       FD BOOKRECORD.
+       COPY bookrecord-fs.
+       FD STUDENTRECORD.
+       COPY studentrecord-fs.
+
        WORKING-STORAGE SECTION.
+       COPY borrowrecord-ws.
+       COPY bookrecord-ws.
+       COPY studentrecord-ws.
+
        77 DUMMY-WS PIC X.
-       
+
+       01 EOF-WS PIC A VALUE "N".
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 BOOK-FILE-STATUS-WS PIC X(2).
+           88 BOOK-FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 STUDENT-FILE-STATUS-WS PIC X(2).
+           88 STUDENT-FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 STUDENT-FOUND-WS PIC X VALUE "N".
+       01 TODAY-DATE-WS.
+           05 TODAY-YYYY-WS PIC 9(4).
+           05 TODAY-MM-WS PIC 9(2).
+           05 TODAY-DD-WS PIC 9(2).
+       01 BORROW-DAYNUM-WS PIC 9(7).
+       01 TODAY-DAYNUM-WS PIC 9(7).
+       01 DAYS-OUT-WS PIC S9(5).
+       01 DUE-WINDOW-WS PIC 9(3) VALUE 3.
+       01 UNDERGRAD-DUE-WINDOW-WS PIC 9(3) VALUE 3.
+       01 FACULTY-DUE-WINDOW-WS PIC 9(3) VALUE 21.
+       01 OVERDUE-COUNT-WS PIC 9(3) VALUE 0.
+       01 ZERO-AVAIL-COUNT-WS PIC 9(3) VALUE 0.
+
        SCREEN SECTION.
        COPY welcome-screen.
        COPY clear-screen.
 
        PROCEDURE DIVISION.
+       PERFORM GatherWelcomeStats.
        ACCEPT WELCOME-SCREEN.
       *ACCEPT DUMMY-WS.
       *    //headMessage("COBOL GROUP 1");
@@ -19,15 +78,15 @@
       *    "*-**-**".
       *    DISPLAY "        =-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=
       *    "-=".
-      *    DISPLAY "        =                 WELCOME                  
+      *    DISPLAY "        =                 WELCOME
       *    " =".
-      *    DISPLAY "        =                   TO                     
+      *    DISPLAY "        =                   TO
       *    " =".
-      *    DISPLAY "        =                 LIBRARY                  
+      *    DISPLAY "        =                 LIBRARY
       *    " =".
-      *    DISPLAY "        =               MANAGEMENT                 
+      *    DISPLAY "        =               MANAGEMENT
       *    " =".
-      *    DISPLAY "        =                 SYSTEM                   
+      *    DISPLAY "        =                 SYSTEM
       *    " =".
       *    DISPLAY "        =-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=-=
       *    "-=".
@@ -37,3 +96,63 @@
       *    //getch();
        DISPLAY CLEAR-SCREEN.
        EXIT PROGRAM.
+
+       GatherWelcomeStats.
+           MOVE 0 TO OVERDUE-COUNT-WS
+           MOVE 0 TO ZERO-AVAIL-COUNT-WS
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD
+           OPEN INPUT BORROWRECORD
+           OPEN INPUT STUDENTRECORD
+           IF NOT FILE-DOES-NOT-EXIST-WS
+               MOVE "N" TO EOF-WS
+               PERFORM UNTIL EOF-WS = "Y"
+                   READ BORROWRECORD NEXT INTO BBOOK-WS
+                       AT END MOVE "Y" TO EOF-WS
+                       NOT AT END PERFORM CountIfOverdue
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE BORROWRECORD
+           CLOSE STUDENTRECORD
+
+           OPEN INPUT BOOKRECORD
+           IF NOT BOOK-FILE-DOES-NOT-EXIST-WS
+               MOVE "N" TO EOF-WS
+               PERFORM UNTIL EOF-WS = "Y"
+                   READ BOOKRECORD NEXT INTO BOOK-WS
+                       AT END MOVE "Y" TO EOF-WS
+                       NOT AT END PERFORM CountIfZeroAvail
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE BOOKRECORD.
+
+       CountIfOverdue.
+           PERFORM DetermineDueWindow
+           COMPUTE BORROW-DAYNUM-WS =
+               (BYYYY-WS * 360) + (BMM-WS * 30) + BDD-WS
+           COMPUTE TODAY-DAYNUM-WS =
+               (TODAY-YYYY-WS * 360) + (TODAY-MM-WS * 30) + TODAY-DD-WS
+           COMPUTE DAYS-OUT-WS = TODAY-DAYNUM-WS - BORROW-DAYNUM-WS
+           IF DAYS-OUT-WS > DUE-WINDOW-WS
+               ADD 1 TO OVERDUE-COUNT-WS
+           END-IF.
+
+       DetermineDueWindow.
+           MOVE "N" TO STUDENT-FOUND-WS
+           MOVE BORROWER-ID-WS TO STUDENT-ID
+           READ STUDENTRECORD INTO STUDENT-WS
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE "Y" TO STUDENT-FOUND-WS
+           END-READ
+           IF STUDENT-FOUND-WS = "Y" AND PATRON-IS-FACULTY-WS OF
+                   STUDENT-WS
+               MOVE FACULTY-DUE-WINDOW-WS TO DUE-WINDOW-WS
+           ELSE
+               MOVE UNDERGRAD-DUE-WINDOW-WS TO DUE-WINDOW-WS
+           END-IF.
+
+       CountIfZeroAvail.
+           IF NOT BOOK-IS-WITHDRAWN-WS AND QUANTITY-WS = 0
+               ADD 1 TO ZERO-AVAIL-COUNT-WS
+           END-IF.
