@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IsbnLookup.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 ISBN-LS PIC X(13).
+       01 BOOKNAME-LS PIC X(50).
+       01 AUTHORNAME-LS PIC X(50).
+       01 FOUND-LS PIC X.
+
+       PROCEDURE DIVISION USING ISBN-LS BOOKNAME-LS AUTHORNAME-LS
+               FOUND-LS.
+           EVALUATE ISBN-LS
+               WHEN "9780132350884"
+                   MOVE "Clean Code" TO BOOKNAME-LS
+                   MOVE "Robert C. Martin" TO AUTHORNAME-LS
+                   MOVE "Y" TO FOUND-LS
+               WHEN "9780201633610"
+                   MOVE "Design Patterns" TO BOOKNAME-LS
+                   MOVE "Erich Gamma" TO AUTHORNAME-LS
+                   MOVE "Y" TO FOUND-LS
+               WHEN "9780596007126"
+                   MOVE "Head First Design Patterns" TO BOOKNAME-LS
+                   MOVE "Eric Freeman" TO AUTHORNAME-LS
+                   MOVE "Y" TO FOUND-LS
+               WHEN OTHER
+                   MOVE SPACES TO BOOKNAME-LS
+                   MOVE SPACES TO AUTHORNAME-LS
+                   MOVE "N" TO FOUND-LS
+           END-EVALUATE.
+           EXIT PROGRAM.
