@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OverdueSweepReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BORROWRECORD ASSIGN TO "borrow.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BORROW-REF-ID
+           ALTERNATE RECORD KEY IS BORROWER-ID WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL STUDENTRECORD ASSIGN TO "student.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT NOTICEFILE ASSIGN TO "notices.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NOTICE-FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BORROWRECORD.
+       COPY borrowrecord-fs.
+       FD STUDENTRECORD.
+       COPY studentrecord-fs.
+       FD NOTICEFILE.
+       COPY noticeline-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY borrowrecord-ws.
+       COPY studentrecord-ws.
+
+       01 EOF-WS PIC A VALUE "N".
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 NOTICE-FILE-STATUS-WS PIC X(2).
+       01 STUDENT-FOUND-WS PIC X VALUE "N".
+       01 OVERDUE-COUNT-WS PIC 9(5) VALUE 0.
+       01 TODAY-DATE-WS.
+           05 TODAY-YYYY-WS PIC 9(4).
+           05 TODAY-MM-WS PIC 9(2).
+           05 TODAY-DD-WS PIC 9(2).
+       01 BORROW-DAYNUM-WS PIC 9(7).
+       01 TODAY-DAYNUM-WS PIC 9(7).
+       01 DAYS-OUT-WS PIC S9(5).
+       01 DAYS-OVERDUE-WS PIC S9(5).
+       01 DUE-WINDOW-WS PIC 9(3) VALUE 3.
+       01 UNDERGRAD-DUE-WINDOW-WS PIC 9(3) VALUE 3.
+       01 FACULTY-DUE-WINDOW-WS PIC 9(3) VALUE 21.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT BORROWRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   DISPLAY "No borrow record exists"
+                   EXIT PROGRAM
+               END-IF
+
+               ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD
+               OPEN OUTPUT NOTICEFILE
+               OPEN INPUT STUDENTRECORD
+
+               DISPLAY " "
+               DISPLAY "OVERDUE SWEEP - BOOKS PAST THEIR LOAN WINDOW"
+               DISPLAY " "
+               PERFORM UNTIL EOF-WS = "Y"
+                   READ BORROWRECORD INTO BBOOK-WS
+                       AT END MOVE "Y" TO EOF-WS
+                       NOT AT END PERFORM CheckOverdue
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENTRECORD
+               CLOSE NOTICEFILE
+           CLOSE BORROWRECORD.
+
+           DISPLAY " "
+           DISPLAY OVERDUE-COUNT-WS " BOOK(S) OVERDUE."
+           DISPLAY "OVERDUE NOTICES WRITTEN TO notices.txt FOR PICKUP "
+               "BY THE NOTIFICATION GATEWAY.".
+           EXIT PROGRAM.
+
+       CheckOverdue.
+           PERFORM DetermineDueWindow
+           COMPUTE BORROW-DAYNUM-WS =
+               (BYYYY-WS * 360) + (BMM-WS * 30) + BDD-WS
+           COMPUTE TODAY-DAYNUM-WS =
+               (TODAY-YYYY-WS * 360) + (TODAY-MM-WS * 30) + TODAY-DD-WS
+           COMPUTE DAYS-OUT-WS = TODAY-DAYNUM-WS - BORROW-DAYNUM-WS
+           IF DAYS-OUT-WS > DUE-WINDOW-WS
+               COMPUTE DAYS-OVERDUE-WS = DAYS-OUT-WS - DUE-WINDOW-WS
+               DISPLAY "BOOK ID: " BBOOK-ID-WS
+                   "  BORROWER ID: " BORROWER-ID-WS
+                   "  DAYS LATE: " DAYS-OVERDUE-WS
+               ADD 1 TO OVERDUE-COUNT-WS
+               PERFORM WriteNoticeLine
+           END-IF.
+
+       DetermineDueWindow.
+           MOVE "N" TO STUDENT-FOUND-WS
+           MOVE BORROWER-ID-WS TO STUDENT-ID
+           READ STUDENTRECORD INTO STUDENT-WS
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE "Y" TO STUDENT-FOUND-WS
+           END-READ
+           IF STUDENT-FOUND-WS = "Y" AND PATRON-IS-FACULTY-WS OF
+                   STUDENT-WS
+               MOVE FACULTY-DUE-WINDOW-WS TO DUE-WINDOW-WS
+           ELSE
+               MOVE UNDERGRAD-DUE-WINDOW-WS TO DUE-WINDOW-WS
+           END-IF.
+
+       WriteNoticeLine.
+           IF STUDENT-FOUND-WS = "Y"
+               MOVE STUDENT-ID-WS TO NOTICE-STUDENT-ID
+               MOVE STUDENTNAME-WS TO NOTICE-STUDENTNAME
+               MOVE STUDENTADDR-WS TO NOTICE-STUDENTADDR
+               MOVE STUDENTEMAIL-WS TO NOTICE-STUDENTEMAIL
+               MOVE STUDENTPHONE-WS TO NOTICE-STUDENTPHONE
+           ELSE
+               MOVE BORROWER-ID-WS TO NOTICE-STUDENT-ID
+               MOVE SPACES TO NOTICE-STUDENTNAME
+               MOVE SPACES TO NOTICE-STUDENTADDR
+               MOVE SPACES TO NOTICE-STUDENTEMAIL
+               MOVE SPACES TO NOTICE-STUDENTPHONE
+           END-IF
+           MOVE BBOOK-ID-WS TO NOTICE-BOOK-ID
+           MOVE DAYS-OVERDUE-WS TO NOTICE-DAYS-OVERDUE
+           WRITE NOTICE-LINE.
