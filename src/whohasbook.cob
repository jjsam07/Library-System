@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WhoHasBook.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BORROWRECORD ASSIGN TO "borrow.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BORROW-REF-ID
+           ALTERNATE RECORD KEY IS BORROWER-ID WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BORROWRECORD.
+       COPY borrowrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY borrowrecord-ws.
+
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 MATCH-FOUND-WS PIC X VALUE "N".
+       01 DONE-SEARCHING-WS PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+           OPEN INPUT BORROWRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   DISPLAY "No borrow record exists"
+                   EXIT PROGRAM
+               END-IF
+
+               DISPLAY " "
+               DISPLAY "Enter Book ID to look up: " WITH NO ADVANCING
+               ACCEPT BBOOK-ID
+               MOVE "N" TO MATCH-FOUND-WS
+
+               START BORROWRECORD KEY IS = BBOOK-ID
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY PERFORM ScanBorrowersOfBook
+               END-START
+
+               IF MATCH-FOUND-WS = "N"
+                   DISPLAY "No one currently has this book out."
+               END-IF
+
+           CLOSE BORROWRECORD.
+           EXIT PROGRAM.
+
+       ScanBorrowersOfBook.
+           MOVE "N" TO DONE-SEARCHING-WS
+           PERFORM UNTIL DONE-SEARCHING-WS = "Y"
+               READ BORROWRECORD NEXT INTO BBOOK-WS
+                   AT END MOVE "Y" TO DONE-SEARCHING-WS
+                   NOT AT END
+                       IF BBOOK-ID-WS = BBOOK-ID
+                           MOVE "Y" TO MATCH-FOUND-WS
+                           DISPLAY "BORROWER ID: " BORROWER-ID-WS
+                       ELSE
+                           MOVE "Y" TO DONE-SEARCHING-WS
+                       END-IF
+               END-READ
+           END-PERFORM.
