@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CleanupDataFiles.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BOOKRECORD ASSIGN TO "library.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BOOK-ID
+           ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL BORROWRECORD ASSIGN TO "borrow.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BORROW-REF-ID
+           ALTERNATE RECORD KEY IS BORROWER-ID WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL STUDENTRECORD ASSIGN TO "student.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL ADMINRECORD ASSIGN TO "admin.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ADMIN-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOKRECORD.
+       COPY bookrecord-fs.
+       FD BORROWRECORD.
+       COPY borrowrecord-fs.
+       FD STUDENTRECORD.
+       COPY studentrecord-fs.
+       FD ADMINRECORD.
+       COPY adminrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+
+      *    A subprogram that terminated abnormally mid file-operation
+      *    can leave a data file open as far as the run unit is
+      *    concerned. Re-opening and closing each one here forces any
+      *    stray lock or half-written index block to be released
+      *    before control returns to the login loop.
+       PROCEDURE DIVISION.
+           OPEN EXTEND BOOKRECORD
+               IF NOT FILE-DOES-NOT-EXIST-WS
+                   CLOSE BOOKRECORD
+               END-IF
+           OPEN EXTEND BORROWRECORD
+               IF NOT FILE-DOES-NOT-EXIST-WS
+                   CLOSE BORROWRECORD
+               END-IF
+           OPEN EXTEND STUDENTRECORD
+               IF NOT FILE-DOES-NOT-EXIST-WS
+                   CLOSE STUDENTRECORD
+               END-IF
+           OPEN EXTEND ADMINRECORD
+               IF NOT FILE-DOES-NOT-EXIST-WS
+                   CLOSE ADMINRECORD
+               END-IF.
+       EXIT PROGRAM.
