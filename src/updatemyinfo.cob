@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UpdateMyInfo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENTRECORD ASSIGN TO "student.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENTRECORD.
+       COPY studentrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY studentrecord-ws.
+       77 DUMMY-WS PIC X.
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+
+       LINKAGE SECTION.
+       01 STUDENT-ID-LS PIC 9(10).
+
+       SCREEN SECTION.
+       COPY student-rec-not-found-screen.
+       COPY update-info-screen.
+       COPY update-success-screen.
+       COPY clear-screen.
+
+       PROCEDURE DIVISION USING STUDENT-ID-LS.
+           OPEN I-O STUDENTRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   ACCEPT STUDENT-REC-NOT-FOUND-SCREEN
+                   DISPLAY CLEAR-SCREEN
+                   EXIT PROGRAM
+               END-IF
+
+               MOVE STUDENT-ID-LS TO STUDENT-ID
+               READ STUDENTRECORD INTO STUDENT-WS
+                   INVALID KEY PERFORM RecordNotFound
+                   NOT INVALID KEY PERFORM DoUpdate
+               END-READ
+           CLOSE STUDENTRECORD.
+           EXIT PROGRAM.
+
+       RecordNotFound.
+           ACCEPT STUDENT-REC-NOT-FOUND-SCREEN.
+           DISPLAY CLEAR-SCREEN.
+
+       DoUpdate.
+           ACCEPT UPDATE-INFO-SCREEN
+           DISPLAY CLEAR-SCREEN
+           MOVE STUDENTNAME-WS TO STUDENTNAME
+           MOVE STUDENTADDR-WS TO STUDENTADDR
+           MOVE STUDENTEMAIL-WS TO STUDENTEMAIL
+           MOVE STUDENTPHONE-WS TO STUDENTPHONE
+           REWRITE STUDENT
+               NOT INVALID KEY PERFORM ShowUpdateSuccess
+           END-REWRITE.
+
+       ShowUpdateSuccess.
+           ACCEPT UPDATE-SUCCESS-SCREEN.
+           DISPLAY CLEAR-SCREEN.
