@@ -2,18 +2,44 @@
        PROGRAM-ID. login.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ADMINRECORD ASSIGN TO "admin.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ADMIN-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ADMINRECORD.
+       COPY adminrecord-fs.
+
        WORKING-STORAGE SECTION.
+       COPY adminrecord-ws.
        01 OPTION-WS PIC 9.
        77 DUMMY-WS PIC X.
-       
+       01 PASSWORD-WS PIC X(10).
+       01 ADMIN-ATTEMPTS-WS PIC 9 VALUE 0.
+           88 ADMIN-LOCKED-OUT-WS VALUE 3 THRU 9.
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 ADMIN-VERIFIED-WS PIC X VALUE "N".
+       01 COMPUTED-HASH-WS PIC 9(10).
+       01 HASH-IDX-WS PIC 9(2).
+
        SCREEN SECTION.
        COPY login-screen.
        COPY farewell-screen.
        COPY invalid-input-screen.
+       COPY admin-id-screen.
+       COPY enter-password-screen.
+       COPY wrong-password-screen.
+       COPY admin-lockout-screen.
        COPY clear-screen.
 
        PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
            PERFORM UNTIL 1 < 0
       *    DISPLAY "LOGIN"
       *    DISPLAY "[1] ADMIN"
@@ -24,10 +50,9 @@
            DISPLAY CLEAR-SCREEN
                EVALUATE OPTION-WS
                    WHEN 1
-                       CALL "adminmenu"
-                       EXIT PERFORM
+                       PERFORM AdminLogin
                    WHEN 2
-                       CALL "StudentMenu"
+                       CALL "studentlogin"
                        EXIT PERFORM
                    WHEN 0
                        ACCEPT FAREWELL-SCREEN
@@ -41,3 +66,50 @@
                END-EVALUATE
            END-PERFORM.
        EXIT PROGRAM.
+
+       AdminLogin.
+           IF ADMIN-LOCKED-OUT-WS
+               ACCEPT ADMIN-LOCKOUT-SCREEN
+               DISPLAY CLEAR-SCREEN
+           ELSE
+               ACCEPT ADMIN-ID-SCREEN
+               DISPLAY CLEAR-SCREEN
+               ACCEPT ENTER-PASSWORD-SCREEN
+               DISPLAY CLEAR-SCREEN
+               PERFORM VerifyAdminCredentials
+               IF ADMIN-VERIFIED-WS = "Y"
+                   MOVE 0 TO ADMIN-ATTEMPTS-WS
+                   CALL "adminmenu" USING ADMIN-ID-WS ADMINNAME-WS
+               ELSE
+                   ADD 1 TO ADMIN-ATTEMPTS-WS
+                   ACCEPT WRONG-PASSWORD-SCREEN
+                   DISPLAY CLEAR-SCREEN
+               END-IF
+           END-IF.
+
+       VerifyAdminCredentials.
+           MOVE "N" TO ADMIN-VERIFIED-WS
+           OPEN INPUT ADMINRECORD
+               IF NOT FILE-DOES-NOT-EXIST-WS
+                   MOVE ADMIN-ID-WS TO ADMIN-ID
+                   READ ADMINRECORD INTO ADMIN-WS
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY PERFORM CheckAdminPassword
+                   END-READ
+               END-IF
+           CLOSE ADMINRECORD.
+
+       CheckAdminPassword.
+           PERFORM ComputePasswordHash
+           IF COMPUTED-HASH-WS = ADMIN-PASSWORD-HASH-WS
+               MOVE "Y" TO ADMIN-VERIFIED-WS
+           END-IF.
+
+       ComputePasswordHash.
+           MOVE 0 TO COMPUTED-HASH-WS
+           PERFORM VARYING HASH-IDX-WS FROM 1 BY 1
+                   UNTIL HASH-IDX-WS > 10
+               COMPUTE COMPUTED-HASH-WS = COMPUTED-HASH-WS +
+                   (FUNCTION ORD(PASSWORD-WS(HASH-IDX-WS:1))
+                       * HASH-IDX-WS)
+           END-PERFORM.
