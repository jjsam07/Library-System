@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditTrailReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITRECORD ASSIGN TO "audit.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AUDIT-REF-ID
+           ALTERNATE RECORD KEY IS AUDIT-BOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITRECORD.
+       COPY auditrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY auditrecord-ws.
+
+       01 EOF-WS PIC A VALUE "N".
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 AUDIT-COUNT-WS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT AUDITRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   DISPLAY "No audit record exists"
+                   EXIT PROGRAM
+               END-IF
+
+               DISPLAY " "
+               DISPLAY "AUDIT TRAIL - BOOK MASTER CHANGES"
+               DISPLAY " "
+               PERFORM UNTIL EOF-WS = "Y"
+                   READ AUDITRECORD INTO AUDIT-WS
+                       AT END MOVE "Y" TO EOF-WS
+                       NOT AT END PERFORM ShowAuditEntry
+                   END-READ
+               END-PERFORM
+           CLOSE AUDITRECORD.
+
+           DISPLAY " "
+           DISPLAY AUDIT-COUNT-WS " ENTRY(IES) IN THE AUDIT TRAIL.".
+           EXIT PROGRAM.
+
+       ShowAuditEntry.
+           DISPLAY "BOOK ID: " AUDIT-BOOK-ID-WS
+               "  ACTION: " AUDIT-ACTION-WS
+               "  BY: " AUDIT-USER-WS
+           DISPLAY "  ON: " AUDIT-YYYY-WS "/" AUDIT-MM-WS "/"
+               AUDIT-DD-WS " AT " AUDIT-HH-WS ":" AUDIT-MI-WS ":"
+               AUDIT-SS-WS
+           ADD 1 TO AUDIT-COUNT-WS.
