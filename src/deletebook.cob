@@ -3,52 +3,76 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BOOKRECORD ASSIGN TO "library.txt"
+           SELECT BOOKRECORD ASSIGN TO "library.bin"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY IS BOOK-ID
            ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL BORROWRECORD ASSIGN TO "borrow.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BORROW-REF-ID
+           ALTERNATE RECORD KEY IS BORROWER-ID WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL AUDITRECORD ASSIGN TO "audit.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AUDIT-REF-ID
+           ALTERNATE RECORD KEY IS AUDIT-BOOK-ID WITH DUPLICATES
            FILE STATUS IS FILE-STATUS-WS.
 
        DATA DIVISION.
        FILE SECTION.
        FD BOOKRECORD.
-       01 BOOK.
-           05 BOOK-ID PIC 9(10).
-           05 BOOKNAME PIC X(50).
-           05 AUTHORNAME PIC X(50).
-           05 STUDENTNAME PIC X(50).
-           05 STUDENTADDR PIC X(300).
-           05 ISSUE-DATE.
-               10 MM PIC 9(2).
-               10 DD PIC 9(2).
-               10 YYYY PIC 9(4).
+       COPY bookrecord-fs.
+       FD BORROWRECORD.
+       COPY borrowrecord-fs.
+       FD AUDITRECORD.
+       COPY auditrecord-fs.
 
        WORKING-STORAGE SECTION.
-       01 BOOK-WS.
-           05 BOOK-ID-WS PIC 9(10).
-           05 BOOKNAME-WS PIC X(50).
-           05 AUTHORNAME-WS PIC X(50).
-           05 STUDENTNAME-WS PIC X(50).
-           05 STUDENTADDR-WS PIC X(300).
-           05 ISSUE-DATE-WS.
-               10 MM-WS PIC 9(2).
-               10 DD-WS PIC 9(2).
-               10 YYYY-WS PIC 9(4).
+       77 DUMMY-WS PIC X.
+       COPY bookrecord-ws.
+       COPY borrowrecord-ws.
+       COPY auditrecord-ws.
+       01 BOOK-WS-EXTRA.
            05 BOOK-EXISTS PIC 9.
            05 BOOK-NOT-FOUND PIC 9.
        01 OPTION-WS PIC 9.
        01 BkExists Pic X.
        01 EOF-WS PIC A VALUE "N".
+       01 BORROW-EOF-WS PIC A VALUE "N".
+       01 BOOK-ON-LOAN-WS PIC X VALUE "N".
+           88 BOOK-IS-ON-LOAN-WS VALUE "Y".
        01 FILE-STATUS-WS PIC X(2).
            88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+           88 DUPLICATE-KEY-WS VALUE 22.
+           88 RECORD-LOCKED-WS VALUE 99.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 ADMIN-ID-LS PIC 9(10).
+       01 ADMINNAME-LS PIC X(20).
+
+       SCREEN SECTION.
+       COPY deletebook-confirmation-screen.
+       COPY deletebook-success-screen.
+       COPY deletebook-cancel-screen.
+       COPY invalid-input-screen.
+       COPY clear-screen.
+
+       PROCEDURE DIVISION USING ADMIN-ID-LS ADMINNAME-LS.
            OPEN I-O BOOKRECORD
                IF FILE-DOES-NOT-EXIST-WS
                    DISPLAY "Library record does not exist"
                    EXIT PROGRAM
                END-IF
+               PERFORM OpenAuditFile
 
                DISPLAY " "
                DISPLAY "Enter ID of book to be deleted: " WITH NO
@@ -64,35 +88,48 @@
                    DISPLAY " "
                    DISPLAY " "
                    MOVE 'Y' TO BkExists
-                   CALL "Menu" USING "DeleteBook"
                ELSE
                    READ BOOKRECORD INTO BOOK-WS
                    PERFORM ShowBookDetails
-                   PERFORM UNTIL 1 < 0
-                   DISPLAY " "
-                   DISPLAY "Are you sure to delete this book?"
-                   DISPLAY "[1] - YES"
-                   DISPLAY "[2] - NO"
-                   DISPLAY "[0] - EXIT"
-                   DISPLAY " "
-                   DISPLAY "Enter your choice: "
-                   WITH NO ADVANCING
-                   ACCEPT OPTION-WS
-                   EVALUATE OPTION-WS
-                       WHEN 1 PERFORM DelBook
-
-                       WHEN 2
-                           CALL "DeleteBook" USING "DeleteBook"
-                           ACCEPT BOOK-ID
-                       WHEN 0
-                           DISPLAY "THANK YOU COME AGAIN NEXT TIME."
-                       WHEN OTHER
-                       DISPLAY "INVALID INPUT. PLEASE TRY AGAIN."
-                   END-EVALUATE
-                   END-PERFORM
+                   PERFORM CheckActiveLoan
+                   IF BOOK-IS-ON-LOAN-WS
+                       DISPLAY " "
+                       DISPLAY "THIS BOOK IS STILL OUT ON LOAN. "
+                           "RETURN IT BEFORE DELETING THE TITLE."
+                       DISPLAY " "
+                   ELSE
+                       PERFORM UNTIL 1 < 0
+                       ACCEPT DELETEBOOK-CONFIRMATION-SCREEN
+                       DISPLAY CLEAR-SCREEN
+                       EVALUATE DUMMY-WS
+                           WHEN "Y" WHEN "y" PERFORM DelBook
+                           WHEN "N" WHEN "n" PERFORM CancelDelete
+                           WHEN OTHER
+                               ACCEPT INVALID-INPUT-SCREEN
+                               DISPLAY CLEAR-SCREEN
+                       END-EVALUATE
+                       END-PERFORM
+                   END-IF
                END-IF
                EXIT PROGRAM.
 
+       CheckActiveLoan.
+           OPEN INPUT BORROWRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               MOVE "N" TO BOOK-ON-LOAN-WS
+           ELSE
+               PERFORM UNTIL BORROW-EOF-WS = "Y" OR BOOK-IS-ON-LOAN-WS
+                   READ BORROWRECORD INTO BBOOK-WS
+                       AT END MOVE "Y" TO BORROW-EOF-WS
+                       NOT AT END
+                           IF BBOOK-ID-WS = BOOK-ID-WS
+                               MOVE "Y" TO BOOK-ON-LOAN-WS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BORROWRECORD
+           END-IF.
+
        ShowBookDetails.
            DISPLAY " "
            DISPLAY "ID: " BOOK-ID-WS.
@@ -102,13 +139,52 @@
 
 
        DelBook.
-               DELETE BOOKRECORD RECORD
-                   NOT INVALID KEY DISPLAY "BOOK HAS BEEN DELETED."
-                   DISPLAY " "
-                   DISPLAY " "
-                   DISPLAY " "
-                   DISPLAY " "
-                   DISPLAY " "
-               END-DELETE
-               CALL "Menu" USING "Main"
+               MOVE "Y" TO WITHDRAWN-WS
+               REWRITE BOOK FROM BOOK-WS
+                   INVALID KEY PERFORM ShowFileStatusError
+                   NOT INVALID KEY
+                       ACCEPT DELETEBOOK-SUCCESS-SCREEN
+                       DISPLAY CLEAR-SCREEN
+               END-REWRITE
+               MOVE "DELETE" TO AUDIT-ACTION
+               PERFORM WriteAuditRecord
            EXIT PROGRAM.
+
+       CancelDelete.
+               ACCEPT DELETEBOOK-CANCEL-SCREEN
+               DISPLAY CLEAR-SCREEN
+           EXIT PROGRAM.
+
+       OpenAuditFile.
+           OPEN EXTEND AUDITRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT AUDITRECORD
+               CLOSE AUDITRECORD
+           ELSE
+               CLOSE AUDITRECORD
+           END-IF
+           OPEN I-O AUDITRECORD.
+
+       WriteAuditRecord.
+           MOVE BOOK-ID-WS TO AUDIT-BOOK-ID
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE ADMINNAME-LS TO AUDIT-USER
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   IF RECORD-LOCKED-WS
+                       DISPLAY "AUDIT RECORD IS LOCKED. UNABLE TO "
+                           "WRITE AUDIT RECORD."
+                   ELSE
+                       DISPLAY "UNABLE TO WRITE AUDIT RECORD."
+                   END-IF
+           END-WRITE.
+
+       ShowFileStatusError.
+           IF RECORD-LOCKED-WS
+               DISPLAY "BOOK RECORD IS LOCKED BY ANOTHER USER. TRY "
+                   "AGAIN."
+           ELSE
+               DISPLAY "UNABLE TO DELETE THIS BOOK RECORD."
+           END-IF
+           MOVE 16 TO RETURN-CODE.
