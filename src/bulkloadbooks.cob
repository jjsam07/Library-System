@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BulkLoadBooks.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BOOKRECORD ASSIGN TO "library.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BOOK-ID
+           ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT ACCESSIONFILE ASSIGN TO "accession.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ACC-FILE-STATUS-WS.
+
+           SELECT OPTIONAL AUDITRECORD ASSIGN TO "audit.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AUDIT-REF-ID
+           ALTERNATE RECORD KEY IS AUDIT-BOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL COPYRECORD ASSIGN TO "copy.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COPY-REF-ID
+           ALTERNATE RECORD KEY IS CBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOKRECORD.
+       COPY bookrecord-fs.
+
+       FD ACCESSIONFILE.
+       COPY accession-fs.
+
+       FD AUDITRECORD.
+       COPY auditrecord-fs.
+       FD COPYRECORD.
+       COPY copyrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY bookrecord-ws.
+       COPY auditrecord-ws.
+       COPY copyrecord-ws.
+
+       01 EOF-WS PIC A VALUE "N".
+       01 ACC-EOF-WS PIC A VALUE "N".
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+           88 RECORD-LOCKED-WS VALUE 99.
+       01 ACC-FILE-STATUS-WS PIC X(2).
+       01 NEW-QUANTITY-WS PIC 9(5).
+       01 LOADED-COUNT-WS PIC 9(5) VALUE 0.
+       01 LAST-COPY-NUM-WS PIC 9(3) VALUE 0.
+       01 NEW-COPY-COUNT-WS PIC 9(5).
+
+       PROCEDURE DIVISION.
+           OPEN EXTEND BOOKRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT BOOKRECORD
+               CLOSE BOOKRECORD
+           ELSE
+               CLOSE BOOKRECORD
+           END-IF
+
+           OPEN INPUT ACCESSIONFILE
+           IF ACC-FILE-STATUS-WS NOT = "00"
+               DISPLAY "ACCESSION FILE NOT FOUND: accession.txt"
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM OpenAuditFile
+           PERFORM OpenCopyFile
+
+           OPEN I-O BOOKRECORD
+               PERFORM LoadOneAccessionRecord UNTIL ACC-EOF-WS = "Y"
+           CLOSE BOOKRECORD
+           CLOSE ACCESSIONFILE
+           CLOSE AUDITRECORD
+           CLOSE COPYRECORD
+
+           DISPLAY " "
+           DISPLAY LOADED-COUNT-WS " TITLE(S) PROCESSED FROM "
+               "accession.txt".
+           EXIT PROGRAM.
+
+       LoadOneAccessionRecord.
+           READ ACCESSIONFILE
+               AT END MOVE "Y" TO ACC-EOF-WS
+               NOT AT END PERFORM ApplyAccessionRecord
+           END-READ.
+
+       ApplyAccessionRecord.
+           MOVE ACC-BOOK-ID TO BOOK-ID
+           MOVE ACC-BOOKNAME TO BOOKNAME
+           MOVE ACC-AUTHORNAME TO AUTHORNAME
+           MOVE ACC-ISSUE-DATE TO ISSUE-DATE
+           MOVE ACC-QUANTITY TO NEW-QUANTITY-WS
+
+           READ BOOKRECORD KEY IS BOOKNAME
+               INVALID KEY PERFORM WriteNewBook
+               NOT INVALID KEY PERFORM BumpExistingBook
+           END-READ
+           ADD 1 TO LOADED-COUNT-WS.
+
+       WriteNewBook.
+           MOVE ACC-QUANTITY TO QUANTITY
+           IF QUANTITY > 0
+               MOVE "Y" TO BAVAIL
+           ELSE
+               MOVE "N" TO BAVAIL
+           END-IF
+           MOVE "N" TO WITHDRAWN
+           WRITE BOOK.
+           MOVE "ADD" TO AUDIT-ACTION
+           PERFORM WriteAuditRecord
+           MOVE 0 TO LAST-COPY-NUM-WS
+           MOVE ACC-QUANTITY TO NEW-COPY-COUNT-WS
+           PERFORM WriteCopyRecords.
+
+       BumpExistingBook.
+           ADD NEW-QUANTITY-WS TO QUANTITY
+           IF QUANTITY > 0
+               MOVE "Y" TO BAVAIL
+           ELSE
+               MOVE "N" TO BAVAIL
+           END-IF
+           MOVE "N" TO WITHDRAWN
+           REWRITE BOOK
+               INVALID KEY
+                   DISPLAY "UNABLE TO UPDATE EXISTING BOOK RECORD."
+           END-REWRITE
+           DISPLAY "A book with this title already exists (ID: "
+               BOOK-ID "). Copies increased instead of adding a "
+               "duplicate.".
+           MOVE "RESTOCK" TO AUDIT-ACTION
+           PERFORM WriteAuditRecord
+           PERFORM FindLastCopyNum
+           MOVE NEW-QUANTITY-WS TO NEW-COPY-COUNT-WS
+           PERFORM WriteCopyRecords.
+
+       FindLastCopyNum.
+           MOVE 0 TO LAST-COPY-NUM-WS
+           MOVE BOOK-ID TO CBOOK-ID
+           START COPYRECORD KEY IS = CBOOK-ID
+               INVALID KEY CONTINUE
+               NOT INVALID KEY PERFORM ScanForLastCopyNum
+           END-START.
+
+       ScanForLastCopyNum.
+           MOVE "N" TO EOF-WS
+           PERFORM UNTIL EOF-WS = "Y"
+               READ COPYRECORD NEXT INTO COPY-WS
+                   AT END MOVE "Y" TO EOF-WS
+                   NOT AT END
+                       IF CBOOK-ID-WS NOT = BOOK-ID
+                           MOVE "Y" TO EOF-WS
+                       ELSE
+                           IF CCOPY-NUM-WS > LAST-COPY-NUM-WS
+                               MOVE CCOPY-NUM-WS TO LAST-COPY-NUM-WS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "N" TO EOF-WS.
+
+       WriteCopyRecords.
+           PERFORM NEW-COPY-COUNT-WS TIMES
+               ADD 1 TO LAST-COPY-NUM-WS
+               MOVE BOOK-ID TO CBOOK-ID
+               MOVE LAST-COPY-NUM-WS TO CCOPY-NUM
+               MOVE "A" TO CCONDITION
+               WRITE COPY-RECORD
+                   INVALID KEY PERFORM ShowFileStatusError
+               END-WRITE
+           END-PERFORM.
+
+       OpenAuditFile.
+           OPEN EXTEND AUDITRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT AUDITRECORD
+               CLOSE AUDITRECORD
+           ELSE
+               CLOSE AUDITRECORD
+           END-IF
+           OPEN I-O AUDITRECORD.
+
+       OpenCopyFile.
+           OPEN EXTEND COPYRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT COPYRECORD
+               CLOSE COPYRECORD
+           ELSE
+               CLOSE COPYRECORD
+           END-IF
+           OPEN I-O COPYRECORD.
+
+       WriteAuditRecord.
+           MOVE BOOK-ID TO AUDIT-BOOK-ID
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE "BULKLOAD" TO AUDIT-USER
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   IF RECORD-LOCKED-WS
+                       DISPLAY "AUDIT RECORD IS LOCKED. UNABLE TO "
+                           "WRITE AUDIT RECORD."
+                   ELSE
+                       DISPLAY "UNABLE TO WRITE AUDIT RECORD."
+                   END-IF
+           END-WRITE.
+
+       ShowFileStatusError.
+           IF RECORD-LOCKED-WS
+               DISPLAY "COPY RECORD IS LOCKED BY ANOTHER USER. "
+                   "TRY AGAIN."
+           ELSE
+               DISPLAY "UNABLE TO WRITE COPY RECORD."
+           END-IF.
