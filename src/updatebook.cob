@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UpdateBook.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOKRECORD ASSIGN TO "library.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS BOOK-ID
+           ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL AUDITRECORD ASSIGN TO "audit.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AUDIT-REF-ID
+           ALTERNATE RECORD KEY IS AUDIT-BOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOKRECORD.
+       COPY bookrecord-fs.
+       FD AUDITRECORD.
+       COPY auditrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY bookrecord-ws.
+       COPY auditrecord-ws.
+       01 OPTION-WS PIC 9.
+       01 BkExists Pic X.
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+
+       LINKAGE SECTION.
+       01 ADMIN-ID-LS PIC 9(10).
+       01 ADMINNAME-LS PIC X(20).
+
+       PROCEDURE DIVISION USING ADMIN-ID-LS ADMINNAME-LS.
+           OPEN I-O BOOKRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   DISPLAY "Library record does not exist"
+                   EXIT PROGRAM
+               END-IF
+               PERFORM OpenAuditFile
+
+               DISPLAY " "
+               DISPLAY "Enter ID of book to be updated: " WITH NO
+               ADVANCING
+               ACCEPT BOOK-ID
+
+               READ BOOKRECORD INTO BOOK-WS
+                   INVALID KEY MOVE 'N' TO BkExists
+               END-READ.
+               IF BkExists='N'
+                   DISPLAY " "
+                   DISPLAY "BOOK DOES NOT EXIST."
+                   DISPLAY " "
+                   DISPLAY " "
+                   MOVE 'Y' TO BkExists
+               ELSE
+                   READ BOOKRECORD INTO BOOK-WS
+                   PERFORM ShowBookDetails
+                   DISPLAY " "
+                   DISPLAY "Are you sure to update this book?"
+                   DISPLAY "[1] - YES"
+                   DISPLAY "[2] - NO"
+                   DISPLAY " "
+                   DISPLAY "Enter your choice: " WITH NO ADVANCING
+                   ACCEPT OPTION-WS
+                   EVALUATE OPTION-WS
+                       WHEN 1 PERFORM UpdBook
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+               CLOSE BOOKRECORD
+               EXIT PROGRAM.
+
+       ShowBookDetails.
+           DISPLAY " "
+           DISPLAY "ID: " BOOK-ID-WS.
+           DISPLAY "Name: " BOOKNAME-WS.
+           DISPLAY "Author: " AUTHORNAME-WS.
+           DISPLAY "Date issued: " DD-WS "/" MM-WS "/" YYYY-WS.
+
+       UpdBook.
+           DISPLAY " "
+           DISPLAY "Book Name [" BOOKNAME-WS "]: " WITH NO ADVANCING
+           ACCEPT BOOKNAME
+
+           DISPLAY "Author's Name [" AUTHORNAME-WS "]: " WITH NO
+           ADVANCING
+           ACCEPT AUTHORNAME
+
+           DISPLAY "Book Issue Date (MM/DD/YYYY): " WITH NO ADVANCING
+           ACCEPT ISSUE-DATE
+
+           REWRITE BOOK
+               NOT INVALID KEY DISPLAY "BOOK HAS BEEN UPDATED."
+           END-REWRITE
+           MOVE "UPDATE" TO AUDIT-ACTION
+           PERFORM WriteAuditRecord
+           EXIT PROGRAM.
+
+       OpenAuditFile.
+           OPEN EXTEND AUDITRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT AUDITRECORD
+               CLOSE AUDITRECORD
+           ELSE
+               CLOSE AUDITRECORD
+           END-IF
+           OPEN I-O AUDITRECORD.
+
+       WriteAuditRecord.
+           MOVE BOOK-ID TO AUDIT-BOOK-ID
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE ADMINNAME-LS TO AUDIT-USER
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO WRITE AUDIT RECORD."
+           END-WRITE.
