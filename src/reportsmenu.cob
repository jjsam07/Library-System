@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reportsmenu.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OPTION-WS PIC 9.
+       77 DUMMY-WS PIC X.
+
+       SCREEN SECTION.
+       COPY reports-menu-screen.
+       COPY invalid-input-screen.
+       COPY clear-screen.
+
+       PROCEDURE DIVISION.
+           PERFORM UNTIL 1 < 0
+           ACCEPT REPORTS-MENU-SCREEN
+           DISPLAY CLEAR-SCREEN
+               EVALUATE OPTION-WS
+                   WHEN 1
+                       CALL "LowStockReport"
+                   WHEN 2
+                       CALL "OverdueSweepReport"
+                   WHEN 3
+                       CALL "AuditTrailReport"
+                   WHEN 4
+                       CALL "LibraryStatisticsReport"
+                   WHEN 0
+                       EXIT PROGRAM
+                   WHEN OTHER
+                       ACCEPT INVALID-INPUT-SCREEN
+                       DISPLAY CLEAR-SCREEN
+               END-EVALUATE
+           END-PERFORM.
+       EXIT PROGRAM.
