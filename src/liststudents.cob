@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ListStudents.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL STUDENTRECORD ASSIGN TO "student.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENTRECORD.
+       COPY studentrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY studentrecord-ws.
+
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 EOF-WS PIC A VALUE "N".
+       01 LIST-MODE-WS PIC 9.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT STUDENTRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   DISPLAY "No student records exist"
+                   EXIT PROGRAM
+               END-IF
+
+               DISPLAY " "
+               DISPLAY "List/Search Students:"
+               DISPLAY "[1] - BROWSE ALL"
+               DISPLAY "[2] - LOOK UP BY STUDENT ID"
+               DISPLAY " "
+               DISPLAY "Enter your choice: " WITH NO ADVANCING
+               ACCEPT LIST-MODE-WS
+
+               EVALUATE LIST-MODE-WS
+                   WHEN 2 PERFORM LookupById
+                   WHEN OTHER PERFORM BrowseAll
+               END-EVALUATE
+           CLOSE STUDENTRECORD.
+           EXIT PROGRAM.
+
+       BrowseAll.
+           PERFORM UNTIL EOF-WS = "Y"
+               READ STUDENTRECORD NEXT INTO STUDENT-WS
+                   AT END MOVE "Y" TO EOF-WS
+                   NOT AT END PERFORM ShowStudentDetails
+               END-READ
+           END-PERFORM.
+
+       LookupById.
+           DISPLAY " "
+           DISPLAY "Enter Student ID to look up: " WITH NO ADVANCING
+           ACCEPT STUDENT-ID
+           READ STUDENTRECORD INTO STUDENT-WS
+               INVALID KEY DISPLAY "STUDENT NOT FOUND."
+               NOT INVALID KEY PERFORM ShowStudentDetails
+           END-READ.
+
+       ShowStudentDetails.
+           DISPLAY "ID: " STUDENT-ID-WS "  NAME: " STUDENTNAME-WS.
+           DISPLAY "ADDRESS: " STUDENTADDR-WS.
+           DISPLAY "EMAIL: " STUDENTEMAIL-WS "  PHONE: " STUDENTPHONE-WS.
+           DISPLAY " ".
