@@ -8,16 +8,18 @@
            ACCESS MODE IS RANDOM
            RECORD KEY IS BOOK-ID
            ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
            FILE STATUS IS FILE-STATUS-WS.
-           
+
            SELECT OPTIONAL BORROWRECORD ASSIGN TO "borrow.bin"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS BORROW-REF-ID
-      *    ALTERNATE RECORD KEY IS BORROWER-ID
-      *    WITH DUPLICATES
-      *    ALTERNATE RECORD KEY IS BBOOK-ID
-      *    WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BORROWER-ID
+           WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID
+           WITH DUPLICATES
            FILE STATUS IS FILE-STATUS-WS.
            
            SELECT STUDENTRECORD ASSIGN TO "student.bin"
@@ -26,6 +28,33 @@
            RECORD KEY IS STUDENT-ID
            FILE STATUS IS FILE-STATUS-WS.
 
+           SELECT OPTIONAL WAITLISTRECORD ASSIGN TO "waitlist.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS WAITLIST-REF-ID
+           ALTERNATE RECORD KEY IS WBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL FINERECORD ASSIGN TO "fine.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FINE-REF-ID
+           ALTERNATE RECORD KEY IS FSTUDENT-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL JOURNALRECORD ASSIGN TO "journal.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS JOURNAL-REF-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL HISTORYRECORD ASSIGN TO "history.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HISTORY-REF-ID
+           ALTERNATE RECORD KEY IS HSTUDENT-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
        DATA DIVISION.
        FILE SECTION.
        FD BOOKRECORD.
@@ -34,22 +63,78 @@
        COPY borrowrecord-fs.
        FD STUDENTRECORD.
        COPY studentrecord-fs.
+       FD WAITLISTRECORD.
+       COPY waitlistrecord-fs.
+       FD FINERECORD.
+       COPY finerecord-fs.
+       FD JOURNALRECORD.
+       COPY journalrecord-fs.
+       FD HISTORYRECORD.
+       COPY historyrecord-fs.
 
        WORKING-STORAGE SECTION.
        77 DUMMY-WS PIC X.
        COPY bookrecord-ws.
        COPY borrowrecord-ws.
        COPY studentrecord-ws.
+       COPY waitlistrecord-ws.
+       COPY finerecord-ws.
+       COPY journalrecord-ws.
+       COPY historyrecord-ws.
+       01 SAVED-JOURNAL-REF-ID-WS.
+           05 SAVED-JOURNAL-DATE-WS.
+               10 SAVED-JOURNAL-YYYY-WS PIC 9(4).
+               10 SAVED-JOURNAL-MM-WS PIC 9(2).
+               10 SAVED-JOURNAL-DD-WS PIC 9(2).
+           05 SAVED-JOURNAL-TIME-WS.
+               10 SAVED-JOURNAL-HH-WS PIC 9(2).
+               10 SAVED-JOURNAL-MI-WS PIC 9(2).
+               10 SAVED-JOURNAL-SS-WS PIC 9(2).
+               10 SAVED-JOURNAL-HS-WS PIC 9(2).
+               10 SAVED-JOURNAL-SEQ-WS PIC 9(2).
+       01 JOURNAL-SEQ-COUNTER-WS PIC 9(2) VALUE 0.
+       01 JOURNAL-EOF-WS PIC X VALUE "N".
+       01 RECOVERY-FOUND-WS PIC X VALUE "N".
 
        01 FILE-STATUS-WS PIC X(2).
            88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+           88 DUPLICATE-KEY-WS VALUE 22.
+           88 RECORD-LOCKED-WS VALUE 99.
        01 Choice PIC 9.
-       
+       01 TODAY-DATE-WS.
+           05 TODAY-YYYY-WS PIC 9(4).
+           05 TODAY-MM-WS PIC 9(2).
+           05 TODAY-DD-WS PIC 9(2).
+       01 BORROW-DAYNUM-WS PIC 9(7).
+       01 TODAY-DAYNUM-WS PIC 9(7).
+       01 DAYS-OUT-WS PIC S9(5).
+       01 DAYS-OVERDUE-WS PIC S9(5) VALUE 0.
+       01 RETURN-DATE-VALID-WS PIC X VALUE "Y".
+       01 FINE-DUE-WS PIC 9(5)V99 VALUE 0.
+       01 FINE-RATE-WS PIC 9V99 VALUE 0.50.
+       01 BORROW-COUNT-WS PIC 9(3) VALUE 0.
+       01 MAX-BORROWS-WS PIC 9(3) VALUE 5.
+       01 DUE-WINDOW-WS PIC 9(3) VALUE 3.
+       01 UNDERGRAD-MAX-BORROWS-WS PIC 9(3) VALUE 5.
+       01 FACULTY-MAX-BORROWS-WS PIC 9(3) VALUE 15.
+       01 UNDERGRAD-DUE-WINDOW-WS PIC 9(3) VALUE 3.
+       01 FACULTY-DUE-WINDOW-WS PIC 9(3) VALUE 21.
+       01 COUNT-DONE-WS PIC X VALUE "N".
+       01 WAITLIST-HIT-WS PIC X VALUE "N".
+       01 WAITLIST-STUDENT-ID-WS PIC 9(10) VALUE 0.
+       01 PAY-BOOK-ID-WS PIC 9(10).
+       01 FINE-FOUND-WS PIC X VALUE "N".
+       01 FINE-EOF-WS PIC X VALUE "N".
+       01 UNPAID-COUNT-WS PIC 9(3) VALUE 0.
+       01 BOOK-ID-SCAN-WS PIC X(10) VALUE SPACES.
+
        LINKAGE SECTION.
        01 STUDENT-ID-LS PIC 9(10).
        
        SCREEN SECTION.
-       COPY book-not-available-screen.
+       COPY borrow-limit-reached-screen.
+       COPY reserve-book-screen.
+       COPY reserve-success-screen.
        COPY book-not-found-screen.
        COPY borrow-rec-not-found-screen.
        COPY borrower-details-screen.
@@ -58,19 +143,25 @@
        COPY borrow-book-details-screen.
        COPY did-not-borrow-screen.
        COPY did-not-borrow-book-screen.
+       COPY invalid-return-date-screen.
        COPY library-does-not-exist-screen.
        COPY return-screen.
        COPY return-success.
        COPY student-rec-not-found-screen.
+       COPY renew-screen.
+       COPY renew-success-screen.
        COPY clear-screen.
 
        PROCEDURE DIVISION USING STUDENT-ID-LS.
        StartPara.
+           PERFORM CheckJournalRecovery
            PERFORM UNTIL 1 < 0
                ACCEPT BORROW-RETURN-MENU-SCREEN
                EVALUATE Choice
                    WHEN 1 PERFORM BorrowBooks
                    WHEN 2 PERFORM ReturnBooks
+                   WHEN 3 PERFORM RenewBooks
+                   WHEN 4 PERFORM PayFine
                    WHEN 0 EXIT PROGRAM
                END-EVALUATE
            END-PERFORM.
@@ -95,11 +186,14 @@
                    DISPLAY CLEAR-SCREEN
                    EXIT PROGRAM
                END-IF
+           PERFORM OpenWaitlistFile
+           PERFORM OpenJournalFile
 
                ACCEPT BORROW-SCREEN
                DISPLAY CLEAR-SCREEN
+               PERFORM NormalizeScannedBookId
                MOVE BOOK-ID-WS TO BOOK-ID
-               
+
                READ BOOKRECORD INTO BOOK-WS
                    INVALID KEY PERFORM BookNotFound
                    NOT INVALID KEY PERFORM BorrowerDetails
@@ -107,21 +201,198 @@
            CLOSE STUDENTRECORD.
            CLOSE BORROWRECORD.
            CLOSE BOOKRECORD.
+           CLOSE WAITLISTRECORD.
+           CLOSE JOURNALRECORD.
            EXIT PROGRAM.
+
+       OpenWaitlistFile.
+           OPEN EXTEND WAITLISTRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT WAITLISTRECORD
+               CLOSE WAITLISTRECORD
+           ELSE
+               CLOSE WAITLISTRECORD
+           END-IF
+           OPEN I-O WAITLISTRECORD.
+
+       OpenHistoryFile.
+           OPEN EXTEND HISTORYRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT HISTORYRECORD
+               CLOSE HISTORYRECORD
+           ELSE
+               CLOSE HISTORYRECORD
+           END-IF
+           OPEN I-O HISTORYRECORD.
+
+       WriteHistoryRecord.
+           MOVE STUDENT-ID-LS TO HSTUDENT-ID
+           MOVE BBOOK-ID-WS TO HBOOK-ID
+           ACCEPT HRETURNED-DATE FROM DATE YYYYMMDD
+           ACCEPT HRETURNED-TIME FROM TIME
+           MOVE BMM-WS TO HB-MM
+           MOVE BDD-WS TO HB-DD
+           MOVE BYYYY-WS TO HB-YYYY
+           WRITE HISTORY-RECORD
+               INVALID KEY PERFORM ShowFileStatusError
+           END-WRITE.
+
+       OpenJournalFile.
+           OPEN EXTEND JOURNALRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT JOURNALRECORD
+               CLOSE JOURNALRECORD
+           ELSE
+               CLOSE JOURNALRECORD
+           END-IF
+           OPEN I-O JOURNALRECORD.
+
+       CheckJournalRecovery.
+           PERFORM OpenJournalFile
+           MOVE "N" TO RECOVERY-FOUND-WS
+           MOVE "N" TO JOURNAL-EOF-WS
+           PERFORM UNTIL JOURNAL-EOF-WS = "Y"
+               READ JOURNALRECORD NEXT INTO JOURNAL-WS
+                   AT END MOVE "Y" TO JOURNAL-EOF-WS
+                   NOT AT END
+                       IF JOURNAL-IS-PENDING-WS
+                           MOVE "Y" TO RECOVERY-FOUND-WS
+                           DISPLAY "RECOVERY: INCOMPLETE "
+                               JOURNAL-OPERATION-WS " AGAINST "
+                               JOURNAL-TARGET-FILE-WS " (KEY "
+                               JOURNAL-KEY-VALUE-WS
+                               ") FROM A PRIOR RUN WAS NOT "
+                               "CONFIRMED. VERIFY THAT RECORD BY "
+                               "HAND."
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOURNALRECORD
+           IF RECOVERY-FOUND-WS = "Y"
+               DISPLAY " "
+           END-IF.
+
+       LogJournalPending.
+           ACCEPT JOURNAL-DATE FROM DATE YYYYMMDD
+           ACCEPT JOURNAL-TIME FROM TIME
+           ADD 1 TO JOURNAL-SEQ-COUNTER-WS
+           IF JOURNAL-SEQ-COUNTER-WS > 99
+               MOVE 1 TO JOURNAL-SEQ-COUNTER-WS
+           END-IF
+           MOVE JOURNAL-SEQ-COUNTER-WS TO JOURNAL-SEQ
+           MOVE "P" TO JOURNAL-STATUS
+           WRITE JOURNAL-RECORD
+               INVALID KEY PERFORM ShowFileStatusError
+           END-WRITE
+           MOVE JOURNAL-REF-ID TO SAVED-JOURNAL-REF-ID-WS.
+
+       LogJournalCommit.
+           MOVE SAVED-JOURNAL-REF-ID-WS TO JOURNAL-REF-ID
+           READ JOURNALRECORD INTO JOURNAL-WS
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE "C" TO JOURNAL-STATUS-WS
+                   REWRITE JOURNAL-RECORD FROM JOURNAL-WS
+                       INVALID KEY PERFORM ShowFileStatusError
+                   END-REWRITE
+           END-READ.
        
        BorrowerDetails.
-           IF QUANTITY-WS = 0
-               ACCEPT BOOK-NOT-AVAILABLE-SCREEN
+           PERFORM DetermineLoanTerms
+           PERFORM CountStudentBorrows
+           IF BORROW-COUNT-WS >= MAX-BORROWS-WS
+               ACCEPT BORROW-LIMIT-REACHED-SCREEN
                DISPLAY CLEAR-SCREEN
            ELSE
-               MOVE STUDENT-ID-LS TO BORROWER-ID
-               MOVE BOOK-ID-WS TO BBOOK-ID
-               READ BORROWRECORD INTO BBOOK-WS
-                   INVALID KEY PERFORM AddBorrow
-                   NOT INVALID KEY PERFORM UpdateExistingBorrow
-               END-READ
+               IF QUANTITY-WS = 0
+                   PERFORM OfferReservation
+               ELSE
+                   ACCEPT BORROWER-DETAILS-SCREEN
+                   DISPLAY CLEAR-SCREEN
+                   MOVE STUDENT-ID-LS TO BORROWER-ID
+                   MOVE BOOK-ID-WS TO BBOOK-ID
+                   READ BORROWRECORD INTO BBOOK-WS
+                       INVALID KEY PERFORM AddBorrow
+                       NOT INVALID KEY PERFORM UpdateExistingBorrow
+                   END-READ
+               END-IF
+           END-IF.
+
+       DetermineLoanTerms.
+           MOVE STUDENT-ID-LS TO STUDENT-ID
+           READ STUDENTRECORD INTO STUDENT-WS
+               INVALID KEY CONTINUE
+           END-READ
+           IF PATRON-IS-FACULTY-WS OF STUDENT-WS
+               MOVE FACULTY-MAX-BORROWS-WS TO MAX-BORROWS-WS
+               MOVE FACULTY-DUE-WINDOW-WS TO DUE-WINDOW-WS
+           ELSE
+               MOVE UNDERGRAD-MAX-BORROWS-WS TO MAX-BORROWS-WS
+               MOVE UNDERGRAD-DUE-WINDOW-WS TO DUE-WINDOW-WS
            END-IF.
+
+       CountStudentBorrows.
+           MOVE 0 TO BORROW-COUNT-WS
+           MOVE STUDENT-ID-LS TO BORROWER-ID
+           START BORROWRECORD KEY IS = BORROWER-ID
+               INVALID KEY CONTINUE
+               NOT INVALID KEY PERFORM TallyStudentBorrows
+           END-START.
+
+       TallyStudentBorrows.
+           MOVE "N" TO COUNT-DONE-WS
+           PERFORM UNTIL COUNT-DONE-WS = "Y"
+               READ BORROWRECORD NEXT INTO BBOOK-WS
+                   AT END MOVE "Y" TO COUNT-DONE-WS
+                   NOT AT END
+                       IF BORROWER-ID-WS = STUDENT-ID-LS
+                           ADD 1 TO BORROW-COUNT-WS
+                       ELSE
+                           MOVE "Y" TO COUNT-DONE-WS
+                       END-IF
+               END-READ
+           END-PERFORM.
        
+       OfferReservation.
+           ACCEPT RESERVE-BOOK-SCREEN
+           DISPLAY CLEAR-SCREEN
+           IF DUMMY-WS = "Y" OR DUMMY-WS = "y"
+               MOVE STUDENT-ID-LS TO WSTUDENT-ID
+               MOVE BOOK-ID-WS TO WBOOK-ID
+               READ WAITLISTRECORD INTO WAITLIST-WS
+                   INVALID KEY PERFORM AddWaitlistEntry
+                   NOT INVALID KEY
+                       DISPLAY "You are already on the waitlist for "
+                           "this book."
+               END-READ
+           END-IF.
+
+       AddWaitlistEntry.
+           MOVE STUDENT-ID-LS TO WSTUDENT-ID
+           MOVE BOOK-ID-WS TO WBOOK-ID
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD
+           MOVE TODAY-MM-WS TO WMM
+           MOVE TODAY-DD-WS TO WDD
+           MOVE TODAY-YYYY-WS TO WYYYY
+           WRITE WAITLIST-RECORD
+               INVALID KEY PERFORM ShowFileStatusError
+           END-WRITE
+           ACCEPT RESERVE-SUCCESS-SCREEN
+           DISPLAY CLEAR-SCREEN.
+
+       ShowFileStatusError.
+           IF DUPLICATE-KEY-WS
+               DISPLAY "A RECORD WITH THIS KEY ALREADY EXISTS."
+           ELSE
+               IF RECORD-LOCKED-WS
+                   DISPLAY "RECORD IS LOCKED BY ANOTHER USER. TRY "
+                       "AGAIN."
+               ELSE
+                   DISPLAY "UNABLE TO COMPLETE FILE OPERATION."
+               END-IF
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
        AddBorrow.
            ADD 1 TO BQUANTITY.
            SUBTRACT 1 FROM QUANTITY-WS.
@@ -129,17 +400,51 @@
            READ STUDENTRECORD INTO STUDENT-WS.
            MOVE STUDENT-ID-LS TO BORROWER-ID.
            MOVE BOOK-ID-WS TO BBOOK-ID.
-           REWRITE BOOK FROM BOOK-WS.
-           WRITE BBOOK.
+           MOVE BORROWDATE-WS TO ISSUE-DATE-WS OF BOOK-WS.
+           MOVE "REWRITE " TO JOURNAL-OPERATION
+           MOVE "LIBRARY   " TO JOURNAL-TARGET-FILE
+           MOVE BOOK-ID-WS TO JOURNAL-KEY-VALUE
+           PERFORM LogJournalPending
+           REWRITE BOOK FROM BOOK-WS
+               INVALID KEY PERFORM ShowFileStatusError
+           END-REWRITE
+           PERFORM LogJournalCommit
+           MOVE "WRITE   " TO JOURNAL-OPERATION
+           MOVE "BORROW    " TO JOURNAL-TARGET-FILE
+           STRING BORROWER-ID DELIMITED BY SIZE
+               BBOOK-ID DELIMITED BY SIZE
+               INTO JOURNAL-KEY-VALUE
+           PERFORM LogJournalPending
+           WRITE BBOOK
+               INVALID KEY PERFORM ShowFileStatusError
+           END-WRITE
+           PERFORM LogJournalCommit
            PERFORM ShowBookDetails.
-           
+
        UpdateExistingBorrow.
            ADD 1 TO BQUANTITY-WS.
            SUBTRACT 1 FROM QUANTITY-WS.
            MOVE STUDENT-ID-LS TO STUDENT-ID.
            READ STUDENTRECORD INTO STUDENT-WS.
-           REWRITE BOOK FROM BOOK-WS.
-           REWRITE BBOOK FROM BBOOK-WS.
+           MOVE BORROWDATE-WS TO ISSUE-DATE-WS OF BOOK-WS.
+           MOVE "REWRITE " TO JOURNAL-OPERATION
+           MOVE "LIBRARY   " TO JOURNAL-TARGET-FILE
+           MOVE BOOK-ID-WS TO JOURNAL-KEY-VALUE
+           PERFORM LogJournalPending
+           REWRITE BOOK FROM BOOK-WS
+               INVALID KEY PERFORM ShowFileStatusError
+           END-REWRITE
+           PERFORM LogJournalCommit
+           MOVE "REWRITE " TO JOURNAL-OPERATION
+           MOVE "BORROW    " TO JOURNAL-TARGET-FILE
+           STRING BORROWER-ID-WS DELIMITED BY SIZE
+               BBOOK-ID-WS DELIMITED BY SIZE
+               INTO JOURNAL-KEY-VALUE
+           PERFORM LogJournalPending
+           REWRITE BBOOK FROM BBOOK-WS
+               INVALID KEY PERFORM ShowFileStatusError
+           END-REWRITE
+           PERFORM LogJournalCommit
            PERFORM ShowBookDetails.
        
        ReturnBooks.
@@ -161,12 +466,17 @@
                    DISPLAY CLEAR-SCREEN
                    EXIT PROGRAM
                END-IF
+           PERFORM OpenWaitlistFile
+           PERFORM OpenFineFile
+           PERFORM OpenJournalFile
+           PERFORM OpenHistoryFile
 
                ACCEPT RETURN-SCREEN
                DISPLAY CLEAR-SCREEN
+               PERFORM NormalizeScannedBookId
                MOVE STUDENT-ID-LS TO BORROWER-ID
-               MOVE BBOOK-ID-WS TO BBOOK-ID
-               
+               MOVE BOOK-ID-WS TO BBOOK-ID
+
                READ BORROWRECORD INTO BBOOK-WS
                    INVALID KEY PERFORM StudentBorrowRecordNil
                    NOT INVALID KEY PERFORM ProceedReturn
@@ -174,8 +484,12 @@
            CLOSE STUDENTRECORD.
            CLOSE BORROWRECORD.
            CLOSE BOOKRECORD.
+           CLOSE WAITLISTRECORD.
+           CLOSE FINERECORD.
+           CLOSE JOURNALRECORD.
+           CLOSE HISTORYRECORD.
            EXIT PROGRAM.
-           
+
        StudentBorrowRecordNil.
            MOVE STUDENT-ID-LS TO STUDENT-ID.
            READ STUDENTRECORD INTO STUDENT-WS.
@@ -183,13 +497,14 @@
            DISPLAY CLEAR-SCREEN.
        
        ProceedReturn.
+           PERFORM DetermineLoanTerms.
            MOVE STUDENT-ID-LS TO BORROWER-ID.
            MOVE BBOOK-ID-WS TO BBOOK-ID.
            READ BORROWRECORD INTO BBOOK-WS
                INVALID KEY PERFORM BookNotInStudentBorrowRecord
-               NOT INVALID KEY PERFORM ReturnSuccess
+               NOT INVALID KEY PERFORM ValidateReturnDate
            END-READ.
-           
+
        BookNotInStudentBorrowRecord.
            MOVE STUDENT-ID-LS TO STUDENT-ID.
            READ STUDENTRECORD INTO STUDENT-WS.
@@ -197,21 +512,278 @@
            READ BOOKRECORD INTO BOOK-WS.
            ACCEPT DID-NOT-BORROW-BOOK-SCREEN.
            DISPLAY CLEAR-SCREEN.
-           
+
+       ValidateReturnDate.
+           MOVE "Y" TO RETURN-DATE-VALID-WS
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD
+           IF BMM-WS < 1 OR BMM-WS > 12
+               MOVE "N" TO RETURN-DATE-VALID-WS
+           END-IF
+           IF BDD-WS < 1 OR BDD-WS > 31
+               MOVE "N" TO RETURN-DATE-VALID-WS
+           END-IF
+           COMPUTE BORROW-DAYNUM-WS =
+               (BYYYY-WS * 360) + (BMM-WS * 30) + BDD-WS
+           COMPUTE TODAY-DAYNUM-WS =
+               (TODAY-YYYY-WS * 360) + (TODAY-MM-WS * 30) + TODAY-DD-WS
+           COMPUTE DAYS-OUT-WS = TODAY-DAYNUM-WS - BORROW-DAYNUM-WS
+           IF DAYS-OUT-WS < 0
+               MOVE "N" TO RETURN-DATE-VALID-WS
+           END-IF
+           IF RETURN-DATE-VALID-WS = "N"
+               ACCEPT INVALID-RETURN-DATE-SCREEN
+               DISPLAY CLEAR-SCREEN
+           ELSE
+               PERFORM ReturnSuccess
+           END-IF.
+
        ReturnSuccess.
            MOVE BBOOK-ID-WS TO BOOK-ID.
            READ BOOKRECORD INTO BOOK-WS.
-           ADD 1 TO QUANTITY-WS.
+           PERFORM ComputeOverdueFine.
+           IF DAYS-OVERDUE-WS > 0
+               PERFORM WriteFineRecord
+           END-IF.
+           PERFORM WriteHistoryRecord.
+           MOVE "N" TO WAITLIST-HIT-WS.
+           PERFORM CheckWaitlist.
+           IF WAITLIST-HIT-WS = "N"
+               ADD 1 TO QUANTITY-WS
+           END-IF.
+           MOVE "BORROW    " TO JOURNAL-TARGET-FILE
+           STRING BORROWER-ID-WS DELIMITED BY SIZE
+               BBOOK-ID-WS DELIMITED BY SIZE
+               INTO JOURNAL-KEY-VALUE
            IF BQUANTITY-WS > 1
                SUBTRACT 1 FROM BQUANTITY-WS
+               MOVE "REWRITE " TO JOURNAL-OPERATION
+               PERFORM LogJournalPending
                REWRITE BBOOK
+                   INVALID KEY PERFORM ShowFileStatusError
+               END-REWRITE
+               PERFORM LogJournalCommit
            ELSE
+               MOVE "DELETE  " TO JOURNAL-OPERATION
+               PERFORM LogJournalPending
                DELETE BORROWRECORD RECORD
+                   INVALID KEY PERFORM ShowFileStatusError
+               END-DELETE
+               PERFORM LogJournalCommit
            END-IF
-           REWRITE BOOK FROM BOOK-WS.
+           MOVE "REWRITE " TO JOURNAL-OPERATION
+           MOVE "LIBRARY   " TO JOURNAL-TARGET-FILE
+           MOVE BOOK-ID-WS TO JOURNAL-KEY-VALUE
+           PERFORM LogJournalPending
+           REWRITE BOOK FROM BOOK-WS
+               INVALID KEY PERFORM ShowFileStatusError
+           END-REWRITE
+           PERFORM LogJournalCommit
+           IF WAITLIST-HIT-WS = "Y"
+               PERFORM AssignBookToWaitlistedStudent
+           END-IF.
            ACCEPT RETURN-SUCCESS.
            DISPLAY CLEAR-SCREEN.
-       
+
+       CheckWaitlist.
+           MOVE BBOOK-ID-WS TO WBOOK-ID
+           START WAITLISTRECORD KEY IS = WBOOK-ID
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   READ WAITLISTRECORD NEXT INTO WAITLIST-WS
+                       AT END CONTINUE
+                       NOT AT END
+                           IF WBOOK-ID-WS = BBOOK-ID-WS
+                               MOVE "Y" TO WAITLIST-HIT-WS
+                               MOVE WSTUDENT-ID-WS TO
+                                   WAITLIST-STUDENT-ID-WS
+                               DISPLAY " "
+                               DISPLAY "RESERVED FOR STUDENT ID: "
+                                   WSTUDENT-ID-WS
+                               DELETE WAITLISTRECORD RECORD
+                                   INVALID KEY
+                                       PERFORM ShowFileStatusError
+                               END-DELETE
+                           END-IF
+                   END-READ
+           END-START.
+
+      *    Creates the new loan ticket handing the just-returned copy
+      *    straight to the longest-waiting reservation holder, once
+      *    the returning student's own BORROWRECORD entry above has
+      *    been settled (REWRITE/DELETE) -- both transactions share
+      *    the same BORROWRECORD record area, so the old entry must
+      *    be fully written back before this one reuses it.
+       AssignBookToWaitlistedStudent.
+           MOVE WAITLIST-STUDENT-ID-WS TO BORROWER-ID
+           MOVE BBOOK-ID-WS TO BBOOK-ID
+           MOVE 1 TO BQUANTITY
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD
+           MOVE TODAY-MM-WS TO BMM
+           MOVE TODAY-DD-WS TO BDD
+           MOVE TODAY-YYYY-WS TO BYYYY
+           MOVE "WRITE   " TO JOURNAL-OPERATION
+           MOVE "BORROW    " TO JOURNAL-TARGET-FILE
+           STRING BORROWER-ID DELIMITED BY SIZE
+               BBOOK-ID DELIMITED BY SIZE
+               INTO JOURNAL-KEY-VALUE
+           PERFORM LogJournalPending
+           WRITE BBOOK
+               INVALID KEY PERFORM ShowFileStatusError
+           END-WRITE
+           PERFORM LogJournalCommit.
+
+       RenewBooks.
+           OPEN I-O BORROWRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   ACCEPT BORROW-REC-NOT-FOUND-SCREEN
+                   DISPLAY CLEAR-SCREEN
+                   EXIT PROGRAM
+               END-IF
+
+               ACCEPT RENEW-SCREEN
+               DISPLAY CLEAR-SCREEN
+               MOVE STUDENT-ID-LS TO BORROWER-ID
+               MOVE BOOK-ID-WS TO BBOOK-ID
+
+               READ BORROWRECORD INTO BBOOK-WS
+                   INVALID KEY PERFORM RenewNotBorrowed
+                   NOT INVALID KEY PERFORM DoRenew
+               END-READ
+           CLOSE BORROWRECORD.
+           EXIT PROGRAM.
+
+       RenewNotBorrowed.
+           ACCEPT DID-NOT-BORROW-BOOK-SCREEN.
+           DISPLAY CLEAR-SCREEN.
+
+       DoRenew.
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD.
+           MOVE TODAY-MM-WS TO BMM-WS.
+           MOVE TODAY-DD-WS TO BDD-WS.
+           MOVE TODAY-YYYY-WS TO BYYYY-WS.
+           REWRITE BBOOK FROM BBOOK-WS
+               INVALID KEY PERFORM ShowFileStatusError
+           END-REWRITE
+           ACCEPT RENEW-SUCCESS-SCREEN.
+           DISPLAY CLEAR-SCREEN.
+
+       ComputeOverdueFine.
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD
+           COMPUTE BORROW-DAYNUM-WS =
+               (BYYYY-WS * 360) + (BMM-WS * 30) + BDD-WS
+           COMPUTE TODAY-DAYNUM-WS =
+               (TODAY-YYYY-WS * 360) + (TODAY-MM-WS * 30) + TODAY-DD-WS
+           COMPUTE DAYS-OUT-WS = TODAY-DAYNUM-WS - BORROW-DAYNUM-WS
+           IF DAYS-OUT-WS > DUE-WINDOW-WS
+               COMPUTE DAYS-OVERDUE-WS = DAYS-OUT-WS - DUE-WINDOW-WS
+               COMPUTE FINE-DUE-WS = DAYS-OVERDUE-WS * FINE-RATE-WS
+               DISPLAY " "
+               DISPLAY "BOOK IS " DAYS-OVERDUE-WS
+                   " DAY(S) OVERDUE. FINE DUE: $" FINE-DUE-WS
+           ELSE
+               MOVE 0 TO DAYS-OVERDUE-WS
+               MOVE 0 TO FINE-DUE-WS
+           END-IF.
+
+       OpenFineFile.
+           OPEN EXTEND FINERECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT FINERECORD
+               CLOSE FINERECORD
+           ELSE
+               CLOSE FINERECORD
+           END-IF
+           OPEN I-O FINERECORD.
+
+       WriteFineRecord.
+           MOVE STUDENT-ID-LS TO FSTUDENT-ID
+           MOVE BBOOK-ID-WS TO FBOOK-ID
+           ACCEPT FASSESSED-DATE FROM DATE YYYYMMDD
+           ACCEPT FASSESSED-TIME FROM TIME
+           MOVE DAYS-OVERDUE-WS TO FDAYS-OVERDUE
+           MOVE FINE-DUE-WS TO FAMOUNT-DUE
+           MOVE "N" TO FPAID
+           WRITE FINE-RECORD
+               INVALID KEY PERFORM ShowFileStatusError
+           END-WRITE.
+
+       PayFine.
+           PERFORM OpenFineFile
+               MOVE 0 TO UNPAID-COUNT-WS
+               MOVE STUDENT-ID-LS TO FSTUDENT-ID
+               DISPLAY " "
+               DISPLAY "OUTSTANDING FINES:"
+               START FINERECORD KEY IS = FSTUDENT-ID
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY PERFORM ListUnpaidFines
+               END-START
+               IF UNPAID-COUNT-WS = 0
+                   DISPLAY "YOU HAVE NO OUTSTANDING FINES."
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "Enter Book ID to pay the fine for (0 to "
+                       "cancel): " WITH NO ADVANCING
+                   ACCEPT PAY-BOOK-ID-WS
+                   IF PAY-BOOK-ID-WS NOT = 0
+                       PERFORM SettleFine
+                   END-IF
+               END-IF
+           CLOSE FINERECORD.
+           EXIT PROGRAM.
+
+       ListUnpaidFines.
+           MOVE "N" TO FINE-EOF-WS
+           PERFORM UNTIL FINE-EOF-WS = "Y"
+               READ FINERECORD NEXT INTO FINE-WS
+                   AT END MOVE "Y" TO FINE-EOF-WS
+                   NOT AT END
+                       IF FSTUDENT-ID-WS NOT = STUDENT-ID-LS
+                           MOVE "Y" TO FINE-EOF-WS
+                       ELSE
+                           IF NOT FINE-IS-PAID-WS
+                               DISPLAY "  BOOK ID: " FBOOK-ID-WS
+                                   "  DAYS OVERDUE: " FDAYS-OVERDUE-WS
+                                   "  AMOUNT DUE: $" FAMOUNT-DUE-WS
+                               ADD 1 TO UNPAID-COUNT-WS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       SettleFine.
+           MOVE "N" TO FINE-FOUND-WS
+           MOVE STUDENT-ID-LS TO FSTUDENT-ID
+           START FINERECORD KEY IS = FSTUDENT-ID
+               INVALID KEY CONTINUE
+               NOT INVALID KEY PERFORM ScanForUnpaidFine
+           END-START
+           IF FINE-FOUND-WS = "N"
+               DISPLAY "NO UNPAID FINE FOUND FOR THAT BOOK ID."
+           END-IF.
+
+       ScanForUnpaidFine.
+           MOVE "N" TO FINE-EOF-WS
+           PERFORM UNTIL FINE-EOF-WS = "Y" OR FINE-FOUND-WS = "Y"
+               READ FINERECORD NEXT INTO FINE-WS
+                   AT END MOVE "Y" TO FINE-EOF-WS
+                   NOT AT END
+                       IF FSTUDENT-ID-WS NOT = STUDENT-ID-LS
+                           MOVE "Y" TO FINE-EOF-WS
+                       ELSE
+                           IF FBOOK-ID-WS = PAY-BOOK-ID-WS AND
+                                   NOT FINE-IS-PAID-WS
+                               MOVE "Y" TO FINE-FOUND-WS
+                               MOVE "Y" TO FPAID-WS
+                               REWRITE FINE-RECORD FROM FINE-WS
+                                   INVALID KEY
+                                       PERFORM ShowFileStatusError
+                               END-REWRITE
+                               DISPLAY "FINE PAID. THANK YOU."
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        ShowBookDetails.
            ACCEPT BORROW-BOOK-DETAILS-SCREEN.
            DISPLAY CLEAR-SCREEN.
@@ -219,3 +791,18 @@
        BookNotFound.
            ACCEPT BOOK-NOT-FOUND-SCREEN.
            DISPLAY CLEAR-SCREEN.
+
+      *    A barcode scanner is keyboard-wedged and types the BOOK ID
+      *    digits printed on the book's label followed by its own
+      *    Enter keystroke, just like a desk assistant typing by hand
+      *    -- except the printed barcode is often shorter than the
+      *    10-digit zero-padded BOOK-ID stored on file. Taking the
+      *    scan into a plain alphanumeric field and right-justifying
+      *    it here lets a short scan (or a fully-typed 10 digits)
+      *    resolve to the same BOOK-ID either way.
+       NormalizeScannedBookId.
+           IF BOOK-ID-SCAN-WS = SPACES
+               MOVE 0 TO BOOK-ID-WS
+           ELSE
+               MOVE FUNCTION NUMVAL(BOOK-ID-SCAN-WS) TO BOOK-ID-WS
+           END-IF.
