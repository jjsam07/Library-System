@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BackupDataFiles.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BOOKRECORD ASSIGN TO "library.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BOOK-ID
+           ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT BOOKBACKUP ASSIGN TO BOOKBACKUP-NAME-WS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BACKUP-BOOK-ID
+           FILE STATUS IS BACKUP-STATUS-WS.
+
+           SELECT OPTIONAL BORROWRECORD ASSIGN TO "borrow.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BORROW-REF-ID
+           ALTERNATE RECORD KEY IS BORROWER-ID WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT BORROWBACKUP ASSIGN TO BORROWBACKUP-NAME-WS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BACKUP-BORROW-REF-ID
+           FILE STATUS IS BACKUP-STATUS-WS.
+
+           SELECT OPTIONAL STUDENTRECORD ASSIGN TO "student.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT STUDENTBACKUP ASSIGN TO STUDENTBACKUP-NAME-WS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BACKUP-STUDENT-ID
+           FILE STATUS IS BACKUP-STATUS-WS.
+
+           SELECT OPTIONAL ADMINRECORD ASSIGN TO "admin.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ADMIN-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT ADMINBACKUP ASSIGN TO ADMINBACKUP-NAME-WS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BACKUP-ADMIN-ID
+           FILE STATUS IS BACKUP-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOKRECORD.
+       COPY bookrecord-fs.
+       FD BOOKBACKUP.
+       01 BOOK-BACKUP-RECORD.
+           05 BACKUP-BOOK-ID PIC 9(10).
+           05 FILLER PIC X(135).
+
+       FD BORROWRECORD.
+       COPY borrowrecord-fs.
+       FD BORROWBACKUP.
+       01 BORROW-BACKUP-RECORD.
+           05 BACKUP-BORROW-REF-ID.
+               10 BACKUP-BORROWER-ID PIC 9(10).
+               10 BACKUP-BBOOK-ID PIC 9(10).
+           05 FILLER PIC X(13).
+
+       FD STUDENTRECORD.
+       COPY studentrecord-fs.
+       FD STUDENTBACKUP.
+       01 STUDENT-BACKUP-RECORD.
+           05 BACKUP-STUDENT-ID PIC 9(10).
+           05 FILLER PIC X(416).
+
+       FD ADMINRECORD.
+       COPY adminrecord-fs.
+       FD ADMINBACKUP.
+       01 ADMIN-BACKUP-RECORD.
+           05 BACKUP-ADMIN-ID PIC 9(10).
+           05 FILLER PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 BACKUP-STATUS-WS PIC X(2).
+       01 EOF-WS PIC X VALUE "N".
+       COPY bookrecord-ws.
+       COPY borrowrecord-ws.
+       COPY studentrecord-ws.
+       COPY adminrecord-ws.
+
+       01 TODAY-DATE-WS.
+           05 TODAY-YYYY-WS PIC 9(4).
+           05 TODAY-MM-WS PIC 9(2).
+           05 TODAY-DD-WS PIC 9(2).
+
+       01 BOOKBACKUP-NAME-WS PIC X(21).
+       01 BORROWBACKUP-NAME-WS PIC X(21).
+       01 STUDENTBACKUP-NAME-WS PIC X(22).
+       01 ADMINBACKUP-NAME-WS PIC X(20).
+
+      *    Copies each of the four indexed data files to a dated
+      *    backup file (e.g. library_20260809.bin) so an accidental
+      *    mass-delete or a corrupted index can be restored from last
+      *    night's copy instead of being gone for good. Run this once
+      *    a night before the library opens.
+       PROCEDURE DIVISION.
+           ACCEPT TODAY-DATE-WS FROM DATE YYYYMMDD
+           PERFORM BuildBackupFileNames
+           PERFORM BackupBookRecord
+           PERFORM BackupBorrowRecord
+           PERFORM BackupStudentRecord
+           PERFORM BackupAdminRecord
+           STOP RUN.
+
+       BuildBackupFileNames.
+           STRING "library_" DELIMITED BY SIZE
+               TODAY-YYYY-WS DELIMITED BY SIZE
+               TODAY-MM-WS DELIMITED BY SIZE
+               TODAY-DD-WS DELIMITED BY SIZE
+               ".bin" DELIMITED BY SIZE
+               INTO BOOKBACKUP-NAME-WS
+           END-STRING
+           STRING "borrow_" DELIMITED BY SIZE
+               TODAY-YYYY-WS DELIMITED BY SIZE
+               TODAY-MM-WS DELIMITED BY SIZE
+               TODAY-DD-WS DELIMITED BY SIZE
+               ".bin" DELIMITED BY SIZE
+               INTO BORROWBACKUP-NAME-WS
+           END-STRING
+           STRING "student_" DELIMITED BY SIZE
+               TODAY-YYYY-WS DELIMITED BY SIZE
+               TODAY-MM-WS DELIMITED BY SIZE
+               TODAY-DD-WS DELIMITED BY SIZE
+               ".bin" DELIMITED BY SIZE
+               INTO STUDENTBACKUP-NAME-WS
+           END-STRING
+           STRING "admin_" DELIMITED BY SIZE
+               TODAY-YYYY-WS DELIMITED BY SIZE
+               TODAY-MM-WS DELIMITED BY SIZE
+               TODAY-DD-WS DELIMITED BY SIZE
+               ".bin" DELIMITED BY SIZE
+               INTO ADMINBACKUP-NAME-WS
+           END-STRING.
+
+       BackupBookRecord.
+           OPEN INPUT BOOKRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               DISPLAY "NO LIBRARY CATALOG TO BACK UP TODAY."
+           ELSE
+               OPEN OUTPUT BOOKBACKUP
+               MOVE "N" TO EOF-WS
+               PERFORM UNTIL EOF-WS = "Y"
+                   READ BOOKRECORD NEXT INTO BOOK-WS
+                       AT END MOVE "Y" TO EOF-WS
+                       NOT AT END
+                           MOVE BOOK-WS TO BOOK-BACKUP-RECORD
+                           WRITE BOOK-BACKUP-RECORD
+                               INVALID KEY PERFORM ShowBackupError
+                           END-WRITE
+                   END-READ
+               END-PERFORM
+               CLOSE BOOKBACKUP
+               DISPLAY "LIBRARY CATALOG BACKED UP TO "
+                   BOOKBACKUP-NAME-WS
+               CLOSE BOOKRECORD
+           END-IF.
+
+       BackupBorrowRecord.
+           OPEN INPUT BORROWRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               DISPLAY "NO CIRCULATION FILE TO BACK UP TODAY."
+           ELSE
+               OPEN OUTPUT BORROWBACKUP
+               MOVE "N" TO EOF-WS
+               PERFORM UNTIL EOF-WS = "Y"
+                   READ BORROWRECORD NEXT INTO BBOOK-WS
+                       AT END MOVE "Y" TO EOF-WS
+                       NOT AT END
+                           MOVE BBOOK-WS TO BORROW-BACKUP-RECORD
+                           WRITE BORROW-BACKUP-RECORD
+                               INVALID KEY PERFORM ShowBackupError
+                           END-WRITE
+                   END-READ
+               END-PERFORM
+               CLOSE BORROWBACKUP
+               DISPLAY "CIRCULATION FILE BACKED UP TO "
+                   BORROWBACKUP-NAME-WS
+               CLOSE BORROWRECORD
+           END-IF.
+
+       BackupStudentRecord.
+           OPEN INPUT STUDENTRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               DISPLAY "NO STUDENT ROSTER TO BACK UP TODAY."
+           ELSE
+               OPEN OUTPUT STUDENTBACKUP
+               MOVE "N" TO EOF-WS
+               PERFORM UNTIL EOF-WS = "Y"
+                   READ STUDENTRECORD NEXT INTO STUDENT-WS
+                       AT END MOVE "Y" TO EOF-WS
+                       NOT AT END
+                           MOVE STUDENT-WS TO STUDENT-BACKUP-RECORD
+                           WRITE STUDENT-BACKUP-RECORD
+                               INVALID KEY PERFORM ShowBackupError
+                           END-WRITE
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENTBACKUP
+               DISPLAY "STUDENT ROSTER BACKED UP TO "
+                   STUDENTBACKUP-NAME-WS
+               CLOSE STUDENTRECORD
+           END-IF.
+
+       BackupAdminRecord.
+           OPEN INPUT ADMINRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               DISPLAY "NO ADMIN CREDENTIALS FILE TO BACK UP TODAY."
+           ELSE
+               OPEN OUTPUT ADMINBACKUP
+               MOVE "N" TO EOF-WS
+               PERFORM UNTIL EOF-WS = "Y"
+                   READ ADMINRECORD NEXT INTO ADMIN-WS
+                       AT END MOVE "Y" TO EOF-WS
+                       NOT AT END
+                           MOVE ADMIN-WS TO ADMIN-BACKUP-RECORD
+                           WRITE ADMIN-BACKUP-RECORD
+                               INVALID KEY PERFORM ShowBackupError
+                           END-WRITE
+                   END-READ
+               END-PERFORM
+               CLOSE ADMINBACKUP
+               DISPLAY "ADMIN CREDENTIALS BACKED UP TO "
+                   ADMINBACKUP-NAME-WS
+               CLOSE ADMINRECORD
+           END-IF.
+
+       ShowBackupError.
+           DISPLAY "UNABLE TO WRITE BACKUP RECORD. STATUS: "
+               BACKUP-STATUS-WS.
