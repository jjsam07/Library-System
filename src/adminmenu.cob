@@ -4,16 +4,20 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 OPTION-WS PIC 9.
+       01 OPTION-WS PIC 99.
        77 DUMMY-WS PIC X.
-       
+
+       LINKAGE SECTION.
+       01 ADMIN-ID-LS PIC 9(10).
+       01 ADMINNAME-LS PIC X(20).
+
        SCREEN SECTION.
        COPY admin-menu-screen.
        COPY farewell-screen.
        COPY invalid-input-screen.
        COPY clear-screen.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING ADMIN-ID-LS ADMINNAME-LS.
            PERFORM UNTIL 1 < 0
       *    DISPLAY " "
       *    DISPLAY "ADMIN MAIN MENU"
@@ -28,13 +32,27 @@
            DISPLAY CLEAR-SCREEN
                EVALUATE OPTION-WS
                    WHEN 1
-                       CALL "AddBook"
+                       CALL "AddBook" USING ADMIN-ID-LS ADMINNAME-LS
                    WHEN 2
                        CALL "SearchBook"
                    WHEN 3
                        CALL "ViewBooks"
                    WHEN 4
-                       CALL "DeleteBook"
+                       CALL "DeleteBook" USING ADMIN-ID-LS ADMINNAME-LS
+                   WHEN 5
+                       CALL "UpdateBook" USING ADMIN-ID-LS ADMINNAME-LS
+                   WHEN 6
+                       CALL "WhoHasBook"
+                   WHEN 7
+                       CALL "ListStudents"
+                   WHEN 8
+                       CALL "reportsmenu"
+                   WHEN 9
+                       CALL "ManageCopies" USING ADMIN-ID-LS
+                           ADMINNAME-LS
+                   WHEN 10
+                       CALL "adminregister" USING ADMIN-ID-LS
+                           ADMINNAME-LS
                    WHEN 0
                        EXIT PROGRAM
                    WHEN OTHER
