@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InitDataFiles.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BOOKRECORD ASSIGN TO "library.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BOOK-ID
+           ALTERNATE RECORD KEY IS BOOKNAME
+           ALTERNATE RECORD KEY IS AUTHORNAME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CATEGORY WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL BORROWRECORD ASSIGN TO "borrow.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BORROW-REF-ID
+           ALTERNATE RECORD KEY IS BORROWER-ID
+           WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID
+           WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL STUDENTRECORD ASSIGN TO "student.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+           SELECT OPTIONAL ADMINRECORD ASSIGN TO "admin.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ADMIN-ID
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOKRECORD.
+       COPY bookrecord-fs.
+       FD BORROWRECORD.
+       COPY borrowrecord-fs.
+       FD STUDENTRECORD.
+       COPY studentrecord-fs.
+       FD ADMINRECORD.
+       COPY adminrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY adminrecord-ws.
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 ADMIN-FILE-IS-NEW-WS PIC X VALUE "N".
+       01 SEED-PASSWORD-WS PIC X(10) VALUE "librarian".
+       01 SEED-HASH-WS PIC 9(10).
+       01 HASH-IDX-WS PIC 9(2).
+
+       PROCEDURE DIVISION.
+           PERFORM InitBookRecord
+           PERFORM InitBorrowRecord
+           PERFORM InitStudentRecord
+           PERFORM InitAdminRecord.
+       EXIT PROGRAM.
+
+       InitBookRecord.
+           OPEN EXTEND BOOKRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT BOOKRECORD
+           END-IF
+           CLOSE BOOKRECORD.
+
+       InitBorrowRecord.
+           OPEN EXTEND BORROWRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT BORROWRECORD
+           END-IF
+           CLOSE BORROWRECORD.
+
+       InitStudentRecord.
+           OPEN EXTEND STUDENTRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               OPEN OUTPUT STUDENTRECORD
+           END-IF
+           CLOSE STUDENTRECORD.
+
+       InitAdminRecord.
+           MOVE "N" TO ADMIN-FILE-IS-NEW-WS
+           OPEN EXTEND ADMINRECORD
+           IF FILE-DOES-NOT-EXIST-WS
+               MOVE "Y" TO ADMIN-FILE-IS-NEW-WS
+               OPEN OUTPUT ADMINRECORD
+               CLOSE ADMINRECORD
+           ELSE
+               CLOSE ADMINRECORD
+           END-IF
+           IF ADMIN-FILE-IS-NEW-WS = "Y"
+               PERFORM SeedDefaultAdmin
+           END-IF.
+
+       SeedDefaultAdmin.
+           PERFORM ComputeSeedHash
+           OPEN I-O ADMINRECORD
+               MOVE 1 TO ADMIN-ID
+               MOVE "ADMIN" TO ADMINNAME
+               MOVE SEED-HASH-WS TO ADMIN-PASSWORD-HASH
+               WRITE ADMIN-RECORD
+           CLOSE ADMINRECORD.
+
+       ComputeSeedHash.
+           MOVE 0 TO SEED-HASH-WS
+           PERFORM VARYING HASH-IDX-WS FROM 1 BY 1
+                   UNTIL HASH-IDX-WS > 10
+               COMPUTE SEED-HASH-WS = SEED-HASH-WS +
+                   (FUNCTION ORD(SEED-PASSWORD-WS(HASH-IDX-WS:1))
+                       * HASH-IDX-WS)
+           END-PERFORM.
