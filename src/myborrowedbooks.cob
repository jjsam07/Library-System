@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MyBorrowedBooks.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BORROWRECORD ASSIGN TO "borrow.bin"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BORROW-REF-ID
+           ALTERNATE RECORD KEY IS BORROWER-ID WITH DUPLICATES
+           ALTERNATE RECORD KEY IS BBOOK-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BORROWRECORD.
+       COPY borrowrecord-fs.
+
+       WORKING-STORAGE SECTION.
+       COPY borrowrecord-ws.
+
+       01 FILE-STATUS-WS PIC X(2).
+           88 FILE-DOES-NOT-EXIST-WS VALUE 35.
+       01 MATCH-FOUND-WS PIC X VALUE "N".
+       01 DONE-SEARCHING-WS PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01 STUDENT-ID-LS PIC 9(10).
+
+       PROCEDURE DIVISION USING STUDENT-ID-LS.
+           OPEN INPUT BORROWRECORD
+               IF FILE-DOES-NOT-EXIST-WS
+                   DISPLAY "No borrow record exists"
+                   EXIT PROGRAM
+               END-IF
+
+               MOVE STUDENT-ID-LS TO BORROWER-ID
+               MOVE "N" TO MATCH-FOUND-WS
+
+               DISPLAY " "
+               DISPLAY "MY BORROWED BOOKS"
+               DISPLAY " "
+               START BORROWRECORD KEY IS = BORROWER-ID
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY PERFORM ScanMyBorrowedBooks
+               END-START
+
+               IF MATCH-FOUND-WS = "N"
+                   DISPLAY "You have no books currently borrowed."
+               END-IF
+
+           CLOSE BORROWRECORD.
+           EXIT PROGRAM.
+
+       ScanMyBorrowedBooks.
+           MOVE "N" TO DONE-SEARCHING-WS
+           PERFORM UNTIL DONE-SEARCHING-WS = "Y"
+               READ BORROWRECORD NEXT INTO BBOOK-WS
+                   AT END MOVE "Y" TO DONE-SEARCHING-WS
+                   NOT AT END
+                       IF BORROWER-ID-WS = STUDENT-ID-LS
+                           MOVE "Y" TO MATCH-FOUND-WS
+                           DISPLAY "BOOK ID: " BBOOK-ID-WS
+                               "  BORROWED ON: " BMM-WS "/" BDD-WS "/"
+                               BYYYY-WS
+                       ELSE
+                           MOVE "Y" TO DONE-SEARCHING-WS
+                       END-IF
+               END-READ
+           END-PERFORM.
