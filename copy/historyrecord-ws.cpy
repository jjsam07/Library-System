@@ -0,0 +1,17 @@
+       01 HISTORY-WS.
+           05 HISTORY-REF-ID-WS.
+               10 HSTUDENT-ID-WS PIC 9(10).
+               10 HBOOK-ID-WS PIC 9(10).
+               10 HRETURNED-DATE-WS.
+                   15 HR-YYYY-WS PIC 9(4).
+                   15 HR-MM-WS PIC 9(2).
+                   15 HR-DD-WS PIC 9(2).
+               10 HRETURNED-TIME-WS.
+                   15 HR-HH-WS PIC 9(2).
+                   15 HR-MI-WS PIC 9(2).
+                   15 HR-SS-WS PIC 9(2).
+                   15 HR-HS-WS PIC 9(2).
+           05 HBORROWED-DATE-WS.
+               10 HB-MM-WS PIC 9(2).
+               10 HB-DD-WS PIC 9(2).
+               10 HB-YYYY-WS PIC 9(4).
