@@ -0,0 +1,8 @@
+       01 COPY-WS.
+           05 COPY-REF-ID-WS.
+               10 CBOOK-ID-WS PIC 9(10).
+               10 CCOPY-NUM-WS PIC 9(3).
+           05 CCONDITION-WS PIC X(1).
+               88 CCOPY-IS-AVAILABLE-WS VALUE "A".
+               88 CCOPY-IS-LOST-WS VALUE "L".
+               88 CCOPY-IS-RETIRED-WS VALUE "R".
