@@ -5,7 +5,8 @@
       *    Part 1: Top
            10 FILLER LINE 2 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "здддддддддддддддддддддддддддддддддд".
+                   20 VALUE "здддддддддддддддд".
+                   20 VALUE "дддддддддддддддддд".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "©".
 
@@ -14,7 +15,8 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "здддддддддддддддддддддддддддддд".
+                   20 VALUE "здддддддддддддд".
+                   20 VALUE "дддддддддддддддд".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "© ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -70,7 +72,8 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "ю".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "дддддддддддддддддддддддддддддды".
+                   20 VALUE "ддддддддддддддд".
+                   20 VALUE "ддддддддддддддды".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE " Ё".
                15 VALUE "  " BACKGROUND-COLOR 0.
@@ -80,7 +83,8 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "ю".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "дддддддддддддддддддддддддддддддддды".
+                   20 VALUE "ддддддддддддддддд".
+                   20 VALUE "ддддддддддддддддды".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
       *    Part 6: Bottom
