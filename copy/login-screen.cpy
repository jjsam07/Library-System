@@ -0,0 +1,16 @@
+       01 LOGIN-SCREEN.
+       05 FILLER AUTO BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           10 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 0.
+           10 FILLER LINE 2 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ¿".
+           10 FILLER LINE + 1 COL 2 VALUE "³ Library System - Login".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [1] Admin".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [2] Student".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [0] Exit".
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Enter choice: ".
+               15 PIC 9(1) TO OPTION-WS.
+           10 FILLER LINE + 1 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÀÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ".
