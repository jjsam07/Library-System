@@ -0,0 +1,7 @@
+      *    Canonical STUDENT-SEQ-RECORD file layout (studentseq.bin),
+      *    a single-row high-water-mark record that studentregister
+      *    uses to auto-assign the next STUDENT-ID instead of trusting
+      *    self-entry. SEQ-KEY is always 1 - there is only ever one row.
+       01 STUDENT-SEQ-RECORD.
+           05 SEQ-KEY PIC 9(1).
+           05 SEQ-NEXT-ID PIC 9(10).
