@@ -0,0 +1,17 @@
+       01 FINE-WS.
+           05 FINE-REF-ID-WS.
+               10 FSTUDENT-ID-WS PIC 9(10).
+               10 FBOOK-ID-WS PIC 9(10).
+               10 FASSESSED-DATE-WS.
+                   15 FYYYY-WS PIC 9(4).
+                   15 FMM-WS PIC 9(2).
+                   15 FDD-WS PIC 9(2).
+               10 FASSESSED-TIME-WS.
+                   15 FHH-WS PIC 9(2).
+                   15 FMI-WS PIC 9(2).
+                   15 FSS-WS PIC 9(2).
+                   15 FHS-WS PIC 9(2).
+           05 FDAYS-OVERDUE-WS PIC 9(5).
+           05 FAMOUNT-DUE-WS PIC 9(5)V99.
+           05 FPAID-WS PIC X(1).
+               88 FINE-IS-PAID-WS VALUE "Y".
