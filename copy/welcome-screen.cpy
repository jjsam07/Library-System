@@ -5,7 +5,9 @@
       *    Part 1: Top
            10 FILLER LINE 2 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "旼컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "".
 
@@ -93,7 +95,10 @@
                    20 VALUE " ".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "".
-               15 VALUE "                         ".
+               15 VALUE "Overdue: ".
+               15 PIC ZZ9 FROM OVERDUE-COUNT-WS.
+               15 VALUE "  LowStk: ".
+               15 PIC ZZ9 FROM ZERO-AVAIL-COUNT-WS.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE " ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -131,7 +136,9 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴컴켸".
+                   20 VALUE "컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴켸".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
       *    Part 6: Bottom
