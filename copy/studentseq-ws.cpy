@@ -0,0 +1,3 @@
+       01 STUDENT-SEQ-WS.
+           05 SEQ-KEY-WS PIC 9(1).
+           05 SEQ-NEXT-ID-WS PIC 9(10).
