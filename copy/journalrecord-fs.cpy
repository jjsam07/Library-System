@@ -0,0 +1,28 @@
+      *    Canonical JOURNALRECORD file layout, shared by every
+      *    program that mutates library.bin/borrow.bin as part of a
+      *    multi-file transaction (journal.bin). JOURNAL-REF-ID
+      *    composites the timestamp the same way auditrecord-fs
+      *    composites AUDIT-DATE/AUDIT-TIME, giving each logged
+      *    operation its own key; JOURNAL-SEQ breaks ties between two
+      *    entries logged within the same hundredth of a second. Each
+      *    entry is written with
+      *    JOURNAL-STATUS "P" (pending) before the operation it
+      *    describes is applied, then rewritten to "C" (committed)
+      *    once that operation succeeds - any entry still "P" was
+      *    left behind by a run that died mid-transaction.
+       01 JOURNAL-RECORD.
+           05 JOURNAL-REF-ID.
+               10 JOURNAL-DATE.
+                   15 JOURNAL-YYYY PIC 9(4).
+                   15 JOURNAL-MM PIC 9(2).
+                   15 JOURNAL-DD PIC 9(2).
+               10 JOURNAL-TIME.
+                   15 JOURNAL-HH PIC 9(2).
+                   15 JOURNAL-MI PIC 9(2).
+                   15 JOURNAL-SS PIC 9(2).
+                   15 JOURNAL-HS PIC 9(2).
+               10 JOURNAL-SEQ PIC 9(2).
+           05 JOURNAL-OPERATION PIC X(8).
+           05 JOURNAL-TARGET-FILE PIC X(10).
+           05 JOURNAL-KEY-VALUE PIC X(20).
+           05 JOURNAL-STATUS PIC X(1).
