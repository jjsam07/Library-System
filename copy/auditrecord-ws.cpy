@@ -0,0 +1,14 @@
+       01 AUDIT-WS.
+           05 AUDIT-REF-ID-WS.
+               10 AUDIT-BOOK-ID-WS PIC 9(10).
+               10 AUDIT-DATE-WS.
+                   15 AUDIT-YYYY-WS PIC 9(4).
+                   15 AUDIT-MM-WS PIC 9(2).
+                   15 AUDIT-DD-WS PIC 9(2).
+               10 AUDIT-TIME-WS.
+                   15 AUDIT-HH-WS PIC 9(2).
+                   15 AUDIT-MI-WS PIC 9(2).
+                   15 AUDIT-SS-WS PIC 9(2).
+                   15 AUDIT-HS-WS PIC 9(2).
+           05 AUDIT-ACTION-WS PIC X(10).
+           05 AUDIT-USER-WS PIC X(20).
