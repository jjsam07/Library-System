@@ -0,0 +1,9 @@
+       01 STUDENT-WS.
+           05 STUDENT-ID-WS PIC 9(10).
+           05 STUDENTNAME-WS PIC X(50).
+           05 STUDENTADDR-WS PIC X(300).
+           05 STUDENTEMAIL-WS PIC X(50).
+           05 STUDENTPHONE-WS PIC X(15).
+           05 PATRON-TYPE-WS PIC X(1).
+               88 PATRON-IS-UNDERGRAD-WS VALUE "U".
+               88 PATRON-IS-FACULTY-WS VALUE "F".
