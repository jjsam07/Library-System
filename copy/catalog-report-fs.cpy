@@ -0,0 +1,11 @@
+      *    Canonical CATALOG-LINE record: one row per title written
+      *    by ViewBooks' printable catalog export (catalog.txt), a
+      *    plain-text report meant for the printer or a spreadsheet.
+       01 CATALOG-LINE.
+           05 CATLINE-BOOK-ID PIC 9(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CATLINE-BOOKNAME PIC X(50).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CATLINE-AUTHORNAME PIC X(50).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CATLINE-AVAIL PIC X(1).
