@@ -54,7 +54,7 @@
                    20 VALUE "³ ".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "³".
-               15 VALUE "[0] - QUIT  ".
+               15 VALUE "[3] - RENEW ".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "³ ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -67,7 +67,7 @@
                    20 VALUE "³ ".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "³".
-               15 VALUE "            ".
+               15 VALUE "[0] - QUIT  ".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "³ ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -75,6 +75,19 @@
                15 VALUE "  " BACKGROUND-COLOR 0.
 
       *    Content: Line 5
+           10 FILLER LINE + 1 COL 2.
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "[4] - FINE  ".
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "  " BACKGROUND-COLOR 0.
+
+      *    Content: Line 6
            10 FILLER LINE + 1 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "³ ".
