@@ -0,0 +1,26 @@
+      *    Canonical HISTORYRECORD file layout, shared by every
+      *    program that archives a completed loan (history.bin).
+      *    HISTORY-REF-ID composites HSTUDENT-ID + HBOOK-ID with the
+      *    return timestamp, the same way finerecord-fs composites
+      *    FSTUDENT-ID + FBOOK-ID with the date/time a fine was
+      *    assessed, so a student returning the same title more than
+      *    once still gets one archived entry per loan. HSTUDENT-ID
+      *    also carries an ALTERNATE RECORD KEY WITH DUPLICATES so a
+      *    student's borrowing history can be browsed on its own.
+       01 HISTORY-RECORD.
+           05 HISTORY-REF-ID.
+               10 HSTUDENT-ID PIC 9(10).
+               10 HBOOK-ID PIC 9(10).
+               10 HRETURNED-DATE.
+                   15 HR-YYYY PIC 9(4).
+                   15 HR-MM PIC 9(2).
+                   15 HR-DD PIC 9(2).
+               10 HRETURNED-TIME.
+                   15 HR-HH PIC 9(2).
+                   15 HR-MI PIC 9(2).
+                   15 HR-SS PIC 9(2).
+                   15 HR-HS PIC 9(2).
+           05 HBORROWED-DATE.
+               10 HB-MM PIC 9(2).
+               10 HB-DD PIC 9(2).
+               10 HB-YYYY PIC 9(4).
