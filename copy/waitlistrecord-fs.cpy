@@ -0,0 +1,16 @@
+      *    Canonical WAITLIST-RECORD file layout, shared by every
+      *    program that opens the reservation queue (waitlist.bin).
+      *    WAITLIST-REF-ID composites WSTUDENT-ID + WBOOK-ID the same
+      *    way borrowrecord-fs composites BORROWER-ID + BBOOK-ID, so a
+      *    student can only be queued once per title; WBOOK-ID also
+      *    carries an ALTERNATE RECORD KEY WITH DUPLICATES so
+      *    ReturnBooks can find the longest-waiting reservation for a
+      *    given title.
+       01 WAITLIST-RECORD.
+           05 WAITLIST-REF-ID.
+               10 WSTUDENT-ID PIC 9(10).
+               10 WBOOK-ID PIC 9(10).
+           05 WREQUEST-DATE.
+               10 WMM PIC 9(2).
+               10 WDD PIC 9(2).
+               10 WYYYY PIC 9(4).
