@@ -8,7 +8,9 @@
                    20 VALUE "з".
                15 VALUE " Delete book ".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "д".
                    20 VALUE "дддд".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "©".
@@ -18,7 +20,9 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "здддддддддддддддддддддддддддддддддддддддд".
+                   20 VALUE "зддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "д".
                    20 VALUE "дддддддддддддд".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "© ".
@@ -105,7 +109,9 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "ю".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "д".
                    20 VALUE "ддддддддддддды".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE " Ё".
@@ -116,7 +122,9 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "ю".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "д".
                    20 VALUE "ддддддддддддддддды".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
