@@ -0,0 +1,11 @@
+      *    Canonical STUDENTRECORD file layout, shared by every
+      *    program that opens the student roster (student.bin).
+       01 STUDENT.
+           05 STUDENT-ID PIC 9(10).
+           05 STUDENTNAME PIC X(50).
+           05 STUDENTADDR PIC X(300).
+           05 STUDENTEMAIL PIC X(50).
+           05 STUDENTPHONE PIC X(15).
+           05 PATRON-TYPE PIC X(1).
+               88 PATRON-IS-UNDERGRAD VALUE "U".
+               88 PATRON-IS-FACULTY VALUE "F".
