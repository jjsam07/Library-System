@@ -0,0 +1,9 @@
+      *    Canonical ADMINRECORD file layout, shared by every program
+      *    that authenticates library staff (admin.bin). Each admin
+      *    gets their own ADMIN-ID and ADMIN-PASSWORD-HASH so the
+      *    audit trail can name the actual staff member who took an
+      *    action, instead of every admin sharing one login.
+       01 ADMIN-RECORD.
+           05 ADMIN-ID PIC 9(10).
+           05 ADMINNAME PIC X(20).
+           05 ADMIN-PASSWORD-HASH PIC 9(10).
