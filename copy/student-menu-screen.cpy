@@ -0,0 +1,21 @@
+       01 STUDENT-MENU-SCREEN.
+       05 FILLER AUTO BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           10 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 0.
+           10 FILLER LINE 2 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ¿".
+           10 FILLER LINE + 1 COL 2 VALUE "³ Student Menu".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [1] Search Book".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [2] View Books".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [3] Borrow Book".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [4] Delete My Account".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [5] My Borrowed Books".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [6] Update My Info".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [7] Borrow History".
+           10 FILLER LINE + 1 COL 2 VALUE "³ [0] Logout".
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Enter choice: ".
+               15 PIC 9(1) TO OPTION-WS.
+           10 FILLER LINE + 1 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÀÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ".
