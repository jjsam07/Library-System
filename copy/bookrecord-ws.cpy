@@ -0,0 +1,13 @@
+       01 BOOK-WS.
+           05 BOOK-ID-WS PIC 9(10).
+           05 BOOKNAME-WS PIC X(50).
+           05 AUTHORNAME-WS PIC X(50).
+           05 ISSUE-DATE-WS.
+               10 MM-WS PIC 9(2).
+               10 DD-WS PIC 9(2).
+               10 YYYY-WS PIC 9(4).
+           05 QUANTITY-WS PIC 9(5).
+           05 BAVAIL-WS PIC X(1).
+           05 WITHDRAWN-WS PIC X(1).
+               88 BOOK-IS-WITHDRAWN-WS VALUE "Y".
+           05 CATEGORY-WS PIC X(20).
