@@ -5,7 +5,8 @@
       *    Part 1: Top
            10 FILLER LINE 2 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "旼컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴컴컴".
                    20 VALUE "컴컴컴컴컴컴컴컴컴".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "".
@@ -15,7 +16,8 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE " ".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "旼컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴컴컴".
                    20 VALUE "컴컴컴컴컴컴컴".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE " ".
@@ -130,7 +132,8 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴컴컴".
                    20 VALUE "컴컴컴컴컴컴켸".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE " ".
@@ -141,7 +144,8 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴컴컴".
                    20 VALUE "컴컴컴컴컴컴컴컴켸".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
