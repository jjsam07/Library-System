@@ -8,8 +8,11 @@
                    20 VALUE "з".
                15 VALUE " Add book ".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддддддд".
-                   20 VALUE "дддддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "д".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "дд".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "©".
 
@@ -18,8 +21,11 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "здддддддддддддддддддддддддддддддддддддддд".
-                   20 VALUE "ддддддддддддддддддддддддддддд".
+                   20 VALUE "зддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "д".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "ддддддддд".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "© ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -49,7 +55,7 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "Ё".
                15 VALUE "Book name:         ".
-               15 PIC X(50) TO BOOKNAME.
+               15 PIC X(50) USING BOOKNAME.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -63,7 +69,7 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "Ё".
                15 VALUE "Author's name:     ".
-               15 PIC X(50) TO AUTHORNAME.
+               15 PIC X(50) USING AUTHORNAME.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -87,6 +93,22 @@
                15 VALUE "  " BACKGROUND-COLOR 0.
 
       *    Content: Line 5
+           10 FILLER LINE + 1 COL 2.
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "Ё ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "Ё".
+               15 VALUE "Number of copies:  ".
+               15 PIC 9(5) TO QUANTITY.
+               15 VALUE "                                         ".
+               15 VALUE "   ".
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "Ё ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "Ё".
+               15 VALUE "  " BACKGROUND-COLOR 0.
+
+      *    Content: Line 6
            10 FILLER LINE + 1 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
@@ -102,6 +124,21 @@
                    20 VALUE "Ё".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
+      *    Content: Line 7
+           10 FILLER LINE + 1 COL 2.
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "Ё ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "Ё".
+               15 VALUE "Category:           ".
+               15 PIC X(20) USING CATEGORY.
+               15 VALUE "                              ".
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "Ё ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "Ё".
+               15 VALUE "  " BACKGROUND-COLOR 0.
+
       *    Part 4: Bottom
            10 FILLER LINE + 1 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
@@ -109,8 +146,11 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "ю".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддддддд".
-                   20 VALUE "дддддддддддддддддддддддддддды".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "д".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "дддддддды".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE " Ё".
                15 VALUE "  " BACKGROUND-COLOR 0.
@@ -120,8 +160,11 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "ю".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддддддд".
-                   20 VALUE "дддддддддддддддддддддддддддддддды".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "д".
+                   20 VALUE "дддддддддддддддддддд".
+                   20 VALUE "дддддддддддды".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
       *    Part 6: Bottom
