@@ -0,0 +1,23 @@
+      *    Canonical AUDITRECORD file layout, shared by every program
+      *    that mutates the book master (library.bin) so we can answer
+      *    "who touched this BOOK-ID and when." AUDIT-REF-ID composites
+      *    AUDIT-BOOK-ID with the timestamp the same way borrowrecord-fs
+      *    composites BORROWER-ID + BBOOK-ID, so one entry is written
+      *    per mutation; AUDIT-BOOK-ID also carries an ALTERNATE RECORD
+      *    KEY WITH DUPLICATES so the trail for a single title can be
+      *    pulled on its own. AUDIT-DATE/AUDIT-TIME are laid out to
+      *    receive ACCEPT FROM DATE YYYYMMDD / FROM TIME directly.
+       01 AUDIT-RECORD.
+           05 AUDIT-REF-ID.
+               10 AUDIT-BOOK-ID PIC 9(10).
+               10 AUDIT-DATE.
+                   15 AUDIT-YYYY PIC 9(4).
+                   15 AUDIT-MM PIC 9(2).
+                   15 AUDIT-DD PIC 9(2).
+               10 AUDIT-TIME.
+                   15 AUDIT-HH PIC 9(2).
+                   15 AUDIT-MI PIC 9(2).
+                   15 AUDIT-SS PIC 9(2).
+                   15 AUDIT-HS PIC 9(2).
+           05 AUDIT-ACTION PIC X(10).
+           05 AUDIT-USER PIC X(20).
