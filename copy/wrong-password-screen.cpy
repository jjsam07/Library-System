@@ -17,7 +17,8 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "³ ".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+                   20 VALUE "ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+                   20 VALUE "ÄÄÄÄÄÄÄÄÄÄÄ".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "¿ ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -72,7 +73,8 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "À".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ".
+                   20 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+                   20 VALUE "ÄÄÄÄÄÄÄÄÄÙ".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE " ³".
                15 VALUE "  " BACKGROUND-COLOR 0.
@@ -82,7 +84,8 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "À".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ".
+                   20 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+                   20 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÙ".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
       *    Part 6: Bottom
