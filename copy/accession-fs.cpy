@@ -0,0 +1,17 @@
+      *    Canonical ACCESSION-RECORD file layout: one line per title
+      *    in the flat file library assistants prepare for the start-
+      *    of-year batch load (accession.txt). Fields are prefixed
+      *    ACC- because a bulk load program has BOOK-ID/BOOKNAME/
+      *    AUTHORNAME/QUANTITY in scope at the same time via
+      *    bookrecord-fs/bookrecord-ws, the same reason borrowrecord-fs
+      *    prefixes its fields BBOOK-ID/BQUANTITY instead of reusing
+      *    the book master's names.
+       01 ACCESSION-RECORD.
+           05 ACC-BOOK-ID PIC 9(10).
+           05 ACC-BOOKNAME PIC X(50).
+           05 ACC-AUTHORNAME PIC X(50).
+           05 ACC-ISSUE-DATE.
+               10 ACC-MM PIC 9(2).
+               10 ACC-DD PIC 9(2).
+               10 ACC-YYYY PIC 9(4).
+           05 ACC-QUANTITY PIC 9(5).
