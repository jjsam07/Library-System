@@ -0,0 +1,15 @@
+      *    Canonical BOOKRECORD file layout, shared by every program
+      *    that opens the book master (library.bin) so catalog
+      *    maintenance and circulation always see the same record.
+       01 BOOK.
+           05 BOOK-ID PIC 9(10).
+           05 BOOKNAME PIC X(50).
+           05 AUTHORNAME PIC X(50).
+           05 ISSUE-DATE.
+               10 MM PIC 9(2).
+               10 DD PIC 9(2).
+               10 YYYY PIC 9(4).
+           05 QUANTITY PIC 9(5).
+           05 BAVAIL PIC X(1).
+           05 WITHDRAWN PIC X(1).
+           05 CATEGORY PIC X(20).
