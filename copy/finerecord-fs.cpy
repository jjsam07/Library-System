@@ -0,0 +1,25 @@
+      *    Canonical FINERECORD file layout, shared by every program
+      *    that owes or settles an overdue fine (fine.bin). FINE-REF-ID
+      *    composites FSTUDENT-ID + FBOOK-ID with the timestamp the
+      *    fine was assessed, the same way auditrecord-fs composites
+      *    AUDIT-BOOK-ID with AUDIT-DATE/AUDIT-TIME, so a student fined
+      *    more than once for the same book still gets one entry per
+      *    incident. FSTUDENT-ID also carries an ALTERNATE RECORD KEY
+      *    WITH DUPLICATES so a student's outstanding fines can be
+      *    browsed on their own once the loan itself is gone.
+       01 FINE-RECORD.
+           05 FINE-REF-ID.
+               10 FSTUDENT-ID PIC 9(10).
+               10 FBOOK-ID PIC 9(10).
+               10 FASSESSED-DATE.
+                   15 FYYYY PIC 9(4).
+                   15 FMM PIC 9(2).
+                   15 FDD PIC 9(2).
+               10 FASSESSED-TIME.
+                   15 FHH PIC 9(2).
+                   15 FMI PIC 9(2).
+                   15 FSS PIC 9(2).
+                   15 FHS PIC 9(2).
+           05 FDAYS-OVERDUE PIC 9(5).
+           05 FAMOUNT-DUE PIC 9(5)V99.
+           05 FPAID PIC X(1).
