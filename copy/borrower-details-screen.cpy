@@ -8,8 +8,11 @@
                    20 VALUE "з".
                15 VALUE " Borrow book ".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддддддд".
-                   20 VALUE "дддддддддддддддддддддддддддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддддддддд".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "©".
 
@@ -18,8 +21,11 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "здддддддддддддддддддддддддддддддддддддддд".
-                   20 VALUE "дддддддддддддддддддддддддддддддддддддд".
+                   20 VALUE "здддддддддддддддддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддддддддддддддддддд".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "© ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -28,34 +34,6 @@
 
       *    Part 3: Content
       *    Content: Line 1
-           10 FILLER LINE + 1 COL 2.
-               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "Ё ".
-               15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "Ё".
-               15 VALUE "Student Name:               ".
-               15 PIC X(50) TO STUDENTNAME-WS.
-               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "Ё ".
-               15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "Ё".
-               15 VALUE "  " BACKGROUND-COLOR 0.
-
-      *    Content: Line 2
-           10 FILLER LINE + 1 COL 2.
-               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "Ё ".
-               15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "Ё".
-               15 VALUE "Student address:            ".
-               15 PIC X(50) TO STUDENTADDR-WS.
-               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "Ё ".
-               15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "Ё".
-               15 VALUE "  " BACKGROUND-COLOR 0.
-
-      *    Content: Line 3
            10 FILLER LINE + 1 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
@@ -71,7 +49,7 @@
                    20 VALUE "Ё".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
-      *    Content: Line 4
+      *    Content: Line 2
            10 FILLER LINE + 1 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
@@ -85,13 +63,15 @@
                    20 VALUE "Ё".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
-      *    Content: Line 5
+      *    Content: Line 3
            10 FILLER LINE + 1 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "Ё".
-               15 VALUE "Return within 3 days                     ".
+               15 VALUE "Return within ".
+               15 PIC ZZ9 FROM DUE-WINDOW-WS.
+               15 VALUE " days                               ".
                15 VALUE "                                     ".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
@@ -106,8 +86,11 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "ю".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддддддд".
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддды".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "дддддддддддддддддды".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE " Ё".
                15 VALUE "  " BACKGROUND-COLOR 0.
@@ -117,8 +100,12 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "ю".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддддддд".
-                   20 VALUE "ддддддддддддддддддддддддддддддддддддддддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддддддддддддддддддд".
+                   20 VALUE "ддд".
                    20 VALUE "ы".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
