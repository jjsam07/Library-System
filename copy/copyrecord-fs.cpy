@@ -0,0 +1,13 @@
+      *    Canonical COPYRECORD file layout, shared by every program
+      *    that tracks individual physical copies of a title
+      *    (copy.bin), as opposed to the running QUANTITY counter on
+      *    BOOKRECORD. COPY-REF-ID composites CBOOK-ID + CCOPY-NUM the
+      *    same way borrowrecord-fs composites BORROWER-ID + BBOOK-ID,
+      *    so one entry exists per physical copy; CBOOK-ID also
+      *    carries an ALTERNATE RECORD KEY WITH DUPLICATES so every
+      *    copy of a title can be listed on its own.
+       01 COPY-RECORD.
+           05 COPY-REF-ID.
+               10 CBOOK-ID PIC 9(10).
+               10 CCOPY-NUM PIC 9(3).
+           05 CCONDITION PIC X(1).
