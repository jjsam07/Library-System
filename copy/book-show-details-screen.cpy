@@ -0,0 +1,31 @@
+       01 BOOK-SHOW-DETAILS-SCREEN.
+       05 FILLER AUTO BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           10 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 0.
+           10 FILLER LINE 2 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ¿".
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Book ID:   ".
+               15 PIC 9(10) FROM BOOK-ID-WS.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Name:      ".
+               15 PIC X(50) FROM BOOKNAME-WS.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Author:    ".
+               15 PIC X(50) FROM AUTHORNAME-WS.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Available: ".
+               15 PIC X(1) FROM BAVAIL-WS.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Issued:    ".
+               15 PIC 9(2) FROM DD-WS.
+               15 VALUE "/".
+               15 PIC 9(2) FROM MM-WS.
+               15 VALUE "/".
+               15 PIC 9(4) FROM YYYY-WS.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Press any key to continue...".
+               15 PIC X(1) TO DUMMY-WS.
+           10 FILLER LINE + 1 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÀÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ".
