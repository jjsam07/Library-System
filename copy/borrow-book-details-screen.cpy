@@ -5,8 +5,10 @@
       *    Part 1: Top
            10 FILLER LINE 2 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴�".
-                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴�".
+                   20 VALUE "旼컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴컴컴�".
+                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴�".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "�".
 
@@ -15,8 +17,10 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "� ".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴�".
-                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴�".
+                   20 VALUE "旼컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴컴컴�".
+                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "�".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "� ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -74,7 +78,7 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "�".
                15 VALUE "Student:         ".
-               15 PIC X(50) FROM STUDENTNAME-WS.
+               15 PIC X(50) FROM STUDENTNAME-WS OF STUDENT-WS.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "� ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -88,7 +92,7 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "�".
                15 VALUE "Student address: ".
-               15 PIC X(50) FROM STUDENTADDR-WS.
+               15 PIC X(50) FROM STUDENTADDR-WS OF STUDENT-WS.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "� ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -170,8 +174,10 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "�".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴�".
-                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴�".
+                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴컴컴�".
+                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "�".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE " �".
                15 VALUE "  " BACKGROUND-COLOR 0.
@@ -181,8 +187,10 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "�".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴�".
-                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴�".
+                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴컴컴컴컴컴�".
+                   20 VALUE "컴컴컴컴컴컴컴컴컴컴컴컴컴".
+                   20 VALUE "컴컴�".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
       *    Part 6: Bottom
