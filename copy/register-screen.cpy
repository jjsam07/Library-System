@@ -0,0 +1,25 @@
+       01 REGISTER-SCREEN.
+       05 FILLER AUTO BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           10 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 0.
+           10 FILLER LINE 2 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ¿".
+           10 FILLER LINE + 1 COL 2 VALUE "³ Student Registration".
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Name:          ".
+               15 PIC X(50) TO STUDENTNAME.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Address:       ".
+               15 PIC X(50) TO STUDENTADDR.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Email:         ".
+               15 PIC X(50) TO STUDENTEMAIL.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Phone:         ".
+               15 PIC X(15) TO STUDENTPHONE.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Patron type (U=Undergrad/F=Faculty): ".
+               15 PIC X(1) TO PATRON-TYPE.
+           10 FILLER LINE + 1 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÀÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ".
