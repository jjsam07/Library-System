@@ -0,0 +1,18 @@
+      *    Canonical NOTICE-LINE record: one row per overdue loan
+      *    written by OverdueSweepReport's notice-gateway export
+      *    (notices.txt), a flat fixed-format feed intended for pickup
+      *    by the campus email/SMS notification gateway.
+       01 NOTICE-LINE.
+           05 NOTICE-STUDENT-ID PIC 9(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 NOTICE-STUDENTNAME PIC X(50).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 NOTICE-STUDENTADDR PIC X(300).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 NOTICE-STUDENTEMAIL PIC X(50).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 NOTICE-STUDENTPHONE PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 NOTICE-BOOK-ID PIC 9(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 NOTICE-DAYS-OVERDUE PIC 9(5).
