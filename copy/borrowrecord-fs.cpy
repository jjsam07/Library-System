@@ -0,0 +1,15 @@
+      *    Canonical BORROWRECORD file layout, shared by every program
+      *    that opens the circulation file (borrow.bin). BORROW-REF-ID
+      *    is a composite of BORROWER-ID + BBOOK-ID so one loan ticket
+      *    exists per student/book pair; BORROWER-ID and BBOOK-ID can
+      *    then each carry an ALTERNATE RECORD KEY WITH DUPLICATES for
+      *    "who has this book" / "what does this student have" lookups.
+       01 BBOOK.
+           05 BORROW-REF-ID.
+               10 BORROWER-ID PIC 9(10).
+               10 BBOOK-ID PIC 9(10).
+           05 BQUANTITY PIC 9(5).
+           05 BORROWDATE.
+               10 BMM PIC 9(2).
+               10 BDD PIC 9(2).
+               10 BYYYY PIC 9(4).
