@@ -0,0 +1,4 @@
+       01 ADMIN-WS.
+           05 ADMIN-ID-WS PIC 9(10).
+           05 ADMINNAME-WS PIC X(20).
+           05 ADMIN-PASSWORD-HASH-WS PIC 9(10).
