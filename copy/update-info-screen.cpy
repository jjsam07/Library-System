@@ -0,0 +1,22 @@
+       01 UPDATE-INFO-SCREEN.
+       05 FILLER AUTO BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           10 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 0.
+           10 FILLER LINE 2 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ¿".
+           10 FILLER LINE + 1 COL 2 VALUE "³ Update My Info".
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Name:          ".
+               15 PIC X(50) USING STUDENTNAME-WS.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Address:       ".
+               15 PIC X(50) USING STUDENTADDR-WS.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Email:         ".
+               15 PIC X(50) USING STUDENTEMAIL-WS.
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Phone:         ".
+               15 PIC X(15) USING STUDENTPHONE-WS.
+           10 FILLER LINE + 1 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÀÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ".
