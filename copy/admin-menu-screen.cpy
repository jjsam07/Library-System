@@ -83,7 +83,7 @@
                    20 VALUE "³ ".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "³".
-               15 VALUE "0. EXIT        ".
+               15 VALUE "5. UPDATE BOOK ".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "³ ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -91,13 +91,91 @@
                15 VALUE "  " BACKGROUND-COLOR 0.
 
       *    Content: Line 6
+           10 FILLER LINE + 1 COL 2.
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "6. WHO HAS BOOK".
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "  " BACKGROUND-COLOR 0.
+
+      *    Content: Line 7
+           10 FILLER LINE + 1 COL 2.
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "7. STUDENTS    ".
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "  " BACKGROUND-COLOR 0.
+
+      *    Content: Line 8
+           10 FILLER LINE + 1 COL 2.
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "8. REPORTS     ".
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "  " BACKGROUND-COLOR 0.
+
+      *    Content: Line 9
+           10 FILLER LINE + 1 COL 2.
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "9. COPIES      ".
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "  " BACKGROUND-COLOR 0.
+
+      *    Content: Line 10
+           10 FILLER LINE + 1 COL 2.
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "10. ADD ADMIN  ".
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "  " BACKGROUND-COLOR 0.
+
+      *    Content: Line 11
+           10 FILLER LINE + 1 COL 2.
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "0. EXIT        ".
+               15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
+                   20 VALUE "³ ".
+               15 FILLER FOREGROUND-COLOR 0.
+                   20 VALUE "³".
+               15 VALUE "  " BACKGROUND-COLOR 0.
+
+      *    Content: Line 12
            10 FILLER LINE + 1 COL 2.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "³ ".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "³".
                15 VALUE "ENTER CHOICE: ".
-               15 PIC 9(1) TO OPTION-WS.
+               15 PIC 9(2) TO OPTION-WS.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "³ ".
                15 FILLER FOREGROUND-COLOR 0.
