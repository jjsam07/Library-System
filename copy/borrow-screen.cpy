@@ -17,7 +17,8 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "зддддддддддддддддддддддддд".
+                   20 VALUE "здддддддддддд".
+                   20 VALUE "ддддддддддддд".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "© ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -32,7 +33,7 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "Ё".
                15 VALUE "Input BOOK ID: ".
-               15 PIC 9(10) TO BOOK-ID.
+               15 PIC X(10) TO BOOK-ID-SCAN-WS.
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "Ё ".
                15 FILLER FOREGROUND-COLOR 0.
@@ -46,7 +47,8 @@
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE "ю".
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
-                   20 VALUE "ддддддддддддддддддддддддды".
+                   20 VALUE "ддддддддддддд".
+                   20 VALUE "дддддддддддды".
                15 FILLER FOREGROUND-COLOR 0.
                    20 VALUE " Ё".
                15 VALUE "  " BACKGROUND-COLOR 0.
@@ -56,7 +58,8 @@
                15 FILLER FOREGROUND-COLOR 7 HIGHLIGHT.
                    20 VALUE "ю".
                15 FILLER FOREGROUND-COLOR 0.
-                   20 VALUE "ддддддддддддддддддддддддддддды".
+                   20 VALUE "ддддддддддддддд".
+                   20 VALUE "дддддддддддддды".
                15 VALUE "  " BACKGROUND-COLOR 0.
 
       *    Part 6: Bottom
