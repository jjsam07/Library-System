@@ -0,0 +1,8 @@
+       01 WAITLIST-WS.
+           05 WAITLIST-REF-ID-WS.
+               10 WSTUDENT-ID-WS PIC 9(10).
+               10 WBOOK-ID-WS PIC 9(10).
+           05 WREQUEST-DATE-WS.
+               10 WMM-WS PIC 9(2).
+               10 WDD-WS PIC 9(2).
+               10 WYYYY-WS PIC 9(4).
