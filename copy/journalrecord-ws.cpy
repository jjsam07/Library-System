@@ -0,0 +1,18 @@
+       01 JOURNAL-WS.
+           05 JOURNAL-REF-ID-WS.
+               10 JOURNAL-DATE-WS.
+                   15 JOURNAL-YYYY-WS PIC 9(4).
+                   15 JOURNAL-MM-WS PIC 9(2).
+                   15 JOURNAL-DD-WS PIC 9(2).
+               10 JOURNAL-TIME-WS.
+                   15 JOURNAL-HH-WS PIC 9(2).
+                   15 JOURNAL-MI-WS PIC 9(2).
+                   15 JOURNAL-SS-WS PIC 9(2).
+                   15 JOURNAL-HS-WS PIC 9(2).
+               10 JOURNAL-SEQ-WS PIC 9(2).
+           05 JOURNAL-OPERATION-WS PIC X(8).
+           05 JOURNAL-TARGET-FILE-WS PIC X(10).
+           05 JOURNAL-KEY-VALUE-WS PIC X(20).
+           05 JOURNAL-STATUS-WS PIC X(1).
+               88 JOURNAL-IS-PENDING-WS VALUE "P".
+               88 JOURNAL-IS-COMMITTED-WS VALUE "C".
