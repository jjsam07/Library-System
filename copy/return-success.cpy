@@ -0,0 +1,14 @@
+       01 RETURN-SUCCESS.
+       05 FILLER AUTO BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           10 BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 0.
+           10 FILLER LINE 2 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ¿".
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Book returned successfully.".
+           10 FILLER LINE + 1 COL 2.
+               15 VALUE "³ Press any key to continue...".
+               15 PIC X(1) TO DUMMY-WS.
+           10 FILLER LINE + 1 COL 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+               15 VALUE "ÀÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               15 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÙ".
